@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------*
+000200*  PAYCALC.CPY                                                 *
+000300*  PARAMETER AREA PASSED BETWEEN A PAYROLL PROGRAM AND THE     *
+000400*  CALCSAL SALARY/TAX CALCULATION SUBPROGRAM.  COPIED INTO     *
+000500*  WORKING-STORAGE BY THE CALLER AND INTO LINKAGE BY CALCSAL   *
+000600*  SO BOTH SIDES OF THE CALL ALWAYS AGREE ON THE LAYOUT.       *
+000700*--------------------------------------------------------------*
+000800 01  PAYCALC-AREA.
+000900     05  PC-HOUR-VALUE           PIC 9(5)V9(2)  VALUE ZEROS.
+000950     05  PC-REGULAR-HOURS        PIC 9(3)V9(2)  VALUE ZEROS.
+000960     05  PC-OVERTIME-50-HOURS    PIC 9(3)V9(2)  VALUE ZEROS.
+000970     05  PC-OVERTIME-100-HOURS   PIC 9(3)V9(2)  VALUE ZEROS.
+001100     05  PC-DEPENDENTS           PIC 9(2)       VALUE ZEROS.
+001200     05  PC-SALARY-GROSS         PIC 9(5)V9(2)  VALUE ZEROS.
+001300     05  PC-INSS-DEDUCTION       PIC 9(5)V9(2)  VALUE ZEROS.
+001400     05  PC-REFERENCE-SALARY     PIC 9(5)V9(2)  VALUE ZEROS.
+001500     05  PC-IRRF-DEDUCTION       PIC 9(5)V9(2)  VALUE ZEROS.
+001600     05  PC-SALARY-NET           PIC 9(5)V9(2)  VALUE ZEROS.
+001700     05  PC-FGTS-DEPOSIT         PIC 9(5)V9(2)  VALUE ZEROS.
