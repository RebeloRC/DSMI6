@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------*
+000200*  TSDETAIL.CPY                                                *
+000300*  ONE TIMESHEET DETAIL PER EMPLOYEE PER PAY PERIOD, READ BY   *
+000400*  THE BATCH PAYROLL DRIVER FROM EMPLOYEE-FILE.  NAME AND      *
+000500*  DEPENDENTS COME FROM EMPMST, KEYED ON TS-EMPLOYEE-ID, SO    *
+000600*  THE TIMESHEET ONLY CARRIES WHAT CHANGES EVERY PERIOD.       *
+000650*  WORKED HOURS ARE SPLIT INTO REGULAR AND 50%/100% OVERTIME   *
+000660*  BUCKETS, EACH PAID AT ITS OWN RATE.                         *
+000700*--------------------------------------------------------------*
+000800 01  TS-RECORD.
+000900     05  TS-EMPLOYEE-ID          PIC 9(5).
+001000     05  TS-HOUR-VALUE           PIC 9(5)V9(2).
+001200     05  TS-REGULAR-HOURS        PIC 9(3)V9(2).
+001300     05  TS-OVERTIME-50-HOURS    PIC 9(3)V9(2).
+001400     05  TS-OVERTIME-100-HOURS   PIC 9(3)V9(2).
