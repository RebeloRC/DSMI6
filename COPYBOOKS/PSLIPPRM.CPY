@@ -0,0 +1,18 @@
+000100*--------------------------------------------------------------*
+000200*  PRTSLIP.CPY                                                 *
+000300*  PARAMETER AREA PASSED TO THE PRTSLIP SUBPROGRAM, WHICH      *
+000400*  OWNS PAYSLIP-FILE.  PS-FUNCTION "P" PRINTS ONE EMPLOYEE'S   *
+000500*  HOLERITE; PS-FUNCTION "C" CLOSES THE FILE AT END OF RUN.    *
+000600*--------------------------------------------------------------*
+000700 01  PRTSLIP-AREA.
+000800     05  PS-FUNCTION             PIC X(01).
+000900         88  PS-PRINT-SLIP                  VALUE "P".
+001000         88  PS-CLOSE-FILE                  VALUE "C".
+001100     05  PS-EMPLOYEE-NAME        PIC X(20).
+001200     05  PS-EMPLOYEE-LAST-NAME   PIC X(20).
+001300     05  PS-EMPLOYEE-ID          PIC 9(5).
+001400     05  PS-SALARY-GROSS         PIC 9(5)V9(2).
+001500     05  PS-INSS-DEDUCTION       PIC 9(5)V9(2).
+001600     05  PS-IRRF-DEDUCTION       PIC 9(5)V9(2).
+001700     05  PS-SALARY-NET           PIC 9(5)V9(2).
+001800     05  PS-FGTS-DEPOSIT         PIC 9(5)V9(2).
