@@ -0,0 +1,5 @@
+000100*--------------------------------------------------------------*
+000200*  INFOLINE.CPY                                                *
+000300*  ONE PRINT LINE OF THE ANNUAL INFORME DE RENDIMENTOS REPORT.  *
+000400*--------------------------------------------------------------*
+000500 01  INFORME-LINE                PIC X(80).
