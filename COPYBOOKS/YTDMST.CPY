@@ -0,0 +1,14 @@
+000100*--------------------------------------------------------------*
+000200*  YTDMST.CPY                                                  *
+000300*  YEAR-TO-DATE TOTALS PER EMPLOYEE, INDEXED ON YTD-EMPLOYEE-ID.*
+000400*  UPDATED BY EVERY PAYROLL RUN AND READ BY THE YEAR-END        *
+000500*  INFORME DE RENDIMENTOS PROGRAM.                              *
+000600*--------------------------------------------------------------*
+000700 01  YTD-RECORD.
+000800     05  YTD-EMPLOYEE-ID         PIC 9(5).
+000900     05  YTD-YEAR                PIC 9(4).
+001000     05  YTD-EMPLOYEE-NAME       PIC X(20).
+001100     05  YTD-EMPLOYEE-LAST-NAME  PIC X(20).
+001200     05  YTD-GROSS               PIC 9(7)V9(2).
+001300     05  YTD-INSS                PIC 9(7)V9(2).
+001400     05  YTD-IRRF                PIC 9(7)V9(2).
