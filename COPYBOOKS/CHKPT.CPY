@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------*
+000200*  CHKPT.CPY                                                   *
+000300*  SINGLE-RECORD CHECKPOINT FILE FOR THE BATCH PAYROLL DRIVER.  *
+000400*  HOLDS THE COUNT OF EMPLOYEE-FILE RECORDS ALREADY HANDLED,    *
+000500*  SO AN ABENDED RUN CAN BE RESTARTED RIGHT AFTER THE LAST ONE  *
+000600*  INSTEAD OF FROM THE TOP OF THE FILE.  A RECORD COUNT IS USED *
+000700*  RATHER THAN THE LAST PRONTUARIO SINCE EMPLOYEE-FILE IS NOT   *
+000800*  GUARANTEED TO BE IN PRONTUARIO ORDER.                        *
+000900*--------------------------------------------------------------*
+001000 01  CHECKPOINT-RECORD.
+001100     05  CHKPT-KEY               PIC X(01).
+001200     05  CHKPT-RECORD-COUNT      PIC 9(7).
