@@ -0,0 +1,13 @@
+000100*--------------------------------------------------------------*
+000200*  EXCEPT.CPY                                                  *
+000300*  ONE ENTRY PER TIMESHEET INPUT THAT FAILED EDIT-VALIDATION,  *
+000400*  WRITTEN TO EXCEPTION-FILE INSTEAD OF BEING FED TO CALCSAL.  *
+000500*--------------------------------------------------------------*
+000600 01  EXCEPTION-RECORD.
+000700     05  EX-EMPLOYEE-ID          PIC 9(5).
+000800     05  EX-HOUR-VALUE           PIC 9(5)V9(2).
+000850     05  EX-REGULAR-HOURS        PIC 9(3)V9(2).
+000860     05  EX-OVERTIME-50-HOURS    PIC 9(3)V9(2).
+000870     05  EX-OVERTIME-100-HOURS   PIC 9(3)V9(2).
+001000     05  EX-DEPENDENTS           PIC 9(2).
+001100     05  EX-REASON               PIC X(40).
