@@ -0,0 +1,5 @@
+000100*--------------------------------------------------------------*
+000200*  PAYLINE.CPY                                                 *
+000300*  ONE PRINT LINE OF THE PAYSLIP (HOLERITE) REPORT.            *
+000400*--------------------------------------------------------------*
+000500 01  PAYSLIP-LINE                PIC X(80).
