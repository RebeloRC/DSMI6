@@ -0,0 +1,18 @@
+000100*--------------------------------------------------------------*
+000200*  EDITPRM.CPY                                                 *
+000300*  PARAMETER AREA PASSED BETWEEN A PAYROLL PROGRAM AND THE     *
+000400*  EDTCHK TIMESHEET VALIDATION SUBPROGRAM.  COPIED INTO        *
+000500*  WORKING-STORAGE BY THE CALLER AND INTO LINKAGE BY EDTCHK    *
+000600*  SO BOTH SIDES OF THE CALL ALWAYS AGREE ON THE LAYOUT.       *
+000700*--------------------------------------------------------------*
+000800 01  EDITPRM-AREA.
+000900     05  ED-EMPLOYEE-ID          PIC 9(5)       VALUE ZEROS.
+001000     05  ED-HOUR-VALUE           PIC 9(5)V9(2)  VALUE ZEROS.
+001010     05  ED-REGULAR-HOURS        PIC 9(3)V9(2)  VALUE ZEROS.
+001020     05  ED-OVERTIME-50-HOURS    PIC 9(3)V9(2)  VALUE ZEROS.
+001030     05  ED-OVERTIME-100-HOURS   PIC 9(3)V9(2)  VALUE ZEROS.
+001200     05  ED-DEPENDENTS           PIC 9(2)       VALUE ZEROS.
+001300     05  ED-VALID-SWITCH         PIC X(01)      VALUE SPACES.
+001400         88  ED-RECORD-VALID                    VALUE "Y".
+001500         88  ED-RECORD-INVALID                  VALUE "N".
+001600     05  ED-REJECT-REASON        PIC X(40)      VALUE SPACES.
