@@ -0,0 +1,10 @@
+000100*--------------------------------------------------------------*
+000200*  EMPMST.CPY                                                  *
+000300*  EMPLOYEE MASTER RECORD, INDEXED ON EMPMST-ID.  HOLDS THE    *
+000400*  DATA THAT USED TO BE RETYPED EVERY PAY PERIOD.              *
+000500*--------------------------------------------------------------*
+000600 01  EMPMST-RECORD.
+000700     05  EMPMST-ID               PIC 9(5).
+000800     05  EMPMST-NAME             PIC X(20).
+000900     05  EMPMST-LAST-NAME        PIC X(20).
+001000     05  EMPMST-DEPENDENTS       PIC 9(2).
