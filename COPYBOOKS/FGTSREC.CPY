@@ -0,0 +1,5 @@
+000100*--------------------------------------------------------------*
+000200*  FGTSREC.CPY                                                 *
+000300*  ONE PRINT LINE OF THE MONTHLY FGTS GUIA REPORT.              *
+000400*--------------------------------------------------------------*
+000500 01  FGTS-LINE                   PIC X(80).
