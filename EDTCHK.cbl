@@ -0,0 +1,116 @@
+000100*--------------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. EDTCHK.
+000400 AUTHOR. RODRIGO REBELO DA COSTA.
+000500 INSTALLATION. HOME.
+000600 DATE-WRITTEN. 09/08/2026.
+000700 DATE-COMPILED. 09/08/2026.
+000800 SECURITY. CALCULANDO IRRF.
+000900*--------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                        *
+001100*  09/08/2026  RRC  NEW SUBPROGRAM.  EDITS A TIMESHEET ENTRY   *
+001200*                   (HOUR VALUE, WORKED HOURS, DEPENDENTS)     *
+001300*                   BEFORE IT IS ALLOWED TO REACH CALCSAL.     *
+001400*  09/08/2026  RRC  WORKED HOURS ARE NOW EDITED AS THREE       *
+001500*                   BUCKETS (REGULAR, 50% AND 100% OVERTIME)   *
+001600*                   INSTEAD OF ONE COMBINED FIGURE.            *
+001700*--------------------------------------------------------------*
+001800
+001900 ENVIRONMENT DIVISION.
+002000     CONFIGURATION SECTION.
+002100     SOURCE-COMPUTER. NOTE.
+002200     OBJECT-COMPUTER. NOTE.
+002300     SPECIAL-NAMES.
+002400      DECIMAL-POINT IS COMMA.
+002500
+002600*--------------------------------------------------------------*
+002700
+002800 DATA DIVISION.
+002900     WORKING-STORAGE SECTION.
+003000
+003100*    LIMITES DE VALIDACAO DO LANCAMENTO DE PONTO
+003200*    WS-MAX-HOUR-VALUE E MANTIDO BAIXO O SUFICIENTE PARA QUE O
+003300*    PIOR CASO (TODAS AS HORAS LANCADAS COMO HORA EXTRA 100%, NO
+003400*    LIMITE DE WS-MAX-WORKED-HOURS) NAO ESTOURE OS CAMPOS DE
+003500*    SALARIO PIC 9(5)V9(2) DO CALCSAL (VER WS-REGULAR-PAY,
+003600*    WS-OVERTIME-50-PAY E WS-OVERTIME-100-PAY NO CALCSAL).
+003700 77  WS-MAX-WORKED-HOURS         PIC 9(3)V9(2)  VALUE 310,00.
+003800 77  WS-MAX-HOUR-VALUE           PIC 9(5)V9(2)  VALUE 160,00.
+003900 77  WS-MAX-DEPENDENTS           PIC 9(2)       VALUE 12.
+004000 77  WS-TOTAL-HOURS              PIC 9(4)V9(2)  VALUE ZEROS.
+004100
+004200     LINKAGE SECTION.
+004300     COPY EDITPRM.
+004400
+004500 PROCEDURE DIVISION USING EDITPRM-AREA.
+004600     0000-MAINLINE.
+004700
+004800     SET ED-RECORD-VALID TO TRUE.
+004900     MOVE SPACES TO ED-REJECT-REASON.
+005000
+005100     PERFORM 1000-CHECK-HOUR-VALUE   THRU 1000-EXIT.
+005200     PERFORM 2000-CHECK-WORKED-HOURS THRU 2000-EXIT.
+005300     PERFORM 3000-CHECK-DEPENDENTS   THRU 3000-EXIT.
+005400
+005500     GOBACK.
+005600
+005700*--------------------------------------------------------------*
+005800*  1000-CHECK-HOUR-VALUE                                       *
+005900*--------------------------------------------------------------*
+006000     1000-CHECK-HOUR-VALUE.
+006100
+006200         IF ED-HOUR-VALUE = ZEROS
+006300             SET ED-RECORD-INVALID TO TRUE
+006400             MOVE "VALOR HORA ZERADO OU NEGATIVO"
+006500                 TO ED-REJECT-REASON
+006600             GO TO 1000-EXIT
+006700         END-IF.
+006800
+006900         IF ED-HOUR-VALUE > WS-MAX-HOUR-VALUE
+007000             SET ED-RECORD-INVALID TO TRUE
+007100             MOVE "VALOR HORA ACIMA DO LIMITE" TO ED-REJECT-REASON
+007200         END-IF.
+007300
+007400     1000-EXIT.
+007500         EXIT.
+007600
+007700*--------------------------------------------------------------*
+007800*  2000-CHECK-WORKED-HOURS                                     *
+007900*  REGULAR, 50% AND 100% OVERTIME HOURS ARE EDITED AS A SINGLE  *
+008000*  MONTHLY TOTAL - EACH BUCKET IS PRICED AT ITS OWN RATE LATER  *
+008100*  ON IN CALCSAL, BUT THE SANITY LIMITS APPLY TO THE WHOLE      *
+008200*  MONTH'S HOURS TOGETHER.                                     *
+008300*--------------------------------------------------------------*
+008400     2000-CHECK-WORKED-HOURS.
+008500
+008600         ADD ED-REGULAR-HOURS ED-OVERTIME-50-HOURS
+008700             ED-OVERTIME-100-HOURS GIVING WS-TOTAL-HOURS.
+008800
+008900         IF WS-TOTAL-HOURS = ZEROS
+009000             SET ED-RECORD-INVALID TO TRUE
+009100             MOVE "HORAS TRABALHADAS ZERADAS" TO ED-REJECT-REASON
+009200             GO TO 2000-EXIT
+009300         END-IF.
+009400
+009500         IF WS-TOTAL-HOURS > WS-MAX-WORKED-HOURS
+009600             SET ED-RECORD-INVALID TO TRUE
+009700             MOVE "HORAS TRABALHADAS ACIMA DO LIMITE MENSAL"
+009800                 TO ED-REJECT-REASON
+009900         END-IF.
+010000
+010100     2000-EXIT.
+010200         EXIT.
+010300
+010400*--------------------------------------------------------------*
+010500*  3000-CHECK-DEPENDENTS                                       *
+010600*--------------------------------------------------------------*
+010700     3000-CHECK-DEPENDENTS.
+010800
+010900         IF ED-DEPENDENTS > WS-MAX-DEPENDENTS
+011000             SET ED-RECORD-INVALID TO TRUE
+011100             MOVE "QUANTIDADE DE DEPENDENTES INVALIDA"
+011200                 TO ED-REJECT-REASON
+011300         END-IF.
+011400
+011500     3000-EXIT.
+011600         EXIT.
