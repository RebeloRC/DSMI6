@@ -0,0 +1,280 @@
+000100*--------------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. CALCSAL.
+000400 AUTHOR. RODRIGO REBELO DA COSTA.
+000500 INSTALLATION. HOME.
+000600 DATE-WRITTEN. 09/08/2026.
+000700 DATE-COMPILED. 09/08/2026.
+000800 SECURITY. CALCULANDO IRRF.
+000900*--------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                        *
+001100*  09/08/2026  RRC  FACTORED OUT OF CALCULADORA-IRRF SO THE    *
+001200*                   SAME SALARY/TAX RULES CAN BE SHARED BY THE *
+001300*                   INTERACTIVE PROGRAM AND THE NEW BATCH      *
+001400*                   PAYROLL DRIVER.                            *
+001500*  09/08/2026  RRC  IRRF NOW COMPUTED AGAINST THE PROGRESSIVE  *
+001600*                   RECEITA FEDERAL BRACKET TABLE INSTEAD OF A *
+001700*                   SINGLE FLAT RATE.  WS-CONST-IRRF-DEDUCTION *
+001800*                   IS REPLACED BY A PER-BRACKET DEDUCTION.    *
+001900*  09/08/2026  RRC  INSS NOW COMPUTED BAND BY BAND AGAINST THE *
+002000*                   PROGRESSIVE INSS TABLE INSTEAD OF A SINGLE *
+002100*                   FLAT RATE APPLIED TO THE WHOLE GROSS.      *
+002200*  09/08/2026  RRC  FGTS DEPOSIT (8% OF GROSS) IS NOW ALSO     *
+002300*                   COMPUTED ALONGSIDE INSS AND IRRF.          *
+002400*  09/08/2026  RRC  GROSS SALARY NOW COMES FROM THREE SEPARATE *
+002500*                   HOUR BUCKETS (REGULAR, 50% AND 100%        *
+002600*                   OVERTIME), EACH PRICED AT ITS OWN RATE,    *
+002700*                   INSTEAD OF ONE STRAIGHT-RATE HOUR TOTAL.   *
+002800*--------------------------------------------------------------*
+002900
+003000 ENVIRONMENT DIVISION.
+003100     CONFIGURATION SECTION.
+003200     SOURCE-COMPUTER. NOTE.
+003300     OBJECT-COMPUTER. NOTE.
+003400     SPECIAL-NAMES.
+003500      DECIMAL-POINT IS COMMA.
+003600
+003700*--------------------------------------------------------------*
+003800
+003900 DATA DIVISION.
+004000     WORKING-STORAGE SECTION.
+004100
+004200 77  WS-CONST-DEPENDENT-RATE     PIC 9(3)V9(2)  VALUE 189,59.
+004300 77  WS-DEPENDENT-DEDUCTION      PIC 9(5)V9(2)  VALUE ZEROS.
+004400 77  WS-IRRF-BASE                PIC 9(5)V9(2)  VALUE ZEROS.
+004500 77  WS-INSS-BAND-AMOUNT         PIC 9(5)V9(2)  VALUE ZEROS.
+004600 77  WS-CONST-FGTS-RATE          PIC 9V9(3)     VALUE 0,080.
+004700*    TAXAS DE HORA EXTRA (50% E 100% SOBRE O VALOR DA HORA)
+004800 77  WS-CONST-OVERTIME-50-RATE   PIC 9V9(2)     VALUE 1,50.
+004900 77  WS-CONST-OVERTIME-100-RATE  PIC 9V9(2)     VALUE 2,00.
+005000*    WS-REGULAR-PAY, WS-OVERTIME-50-PAY E WS-OVERTIME-100-PAY SAO
+005100*    PIC 9(5)V9(2) (LIMITE 99.999,99) E NAO TEM VERIFICACAO DE
+005200*    ESTOURO PROPRIA - O PIOR CASO (ED-HOUR-VALUE NO LIMITE DE
+005300*    WS-MAX-HOUR-VALUE, TODAS AS HORAS LANCADAS COMO HORA EXTRA
+005400*    100%, NO LIMITE DE WS-MAX-WORKED-HOURS) SO CABE NESTE PIC
+005500*    PORQUE O EDTCHK VALIDA OS LANCAMENTOS CONTRA ESSES DOIS
+005600*    LIMITES ANTES DE CHEGAREM AQUI.  QUEM AUMENTAR
+005700*    WS-MAX-HOUR-VALUE, WS-MAX-WORKED-HOURS OU AS TAXAS DE HORA
+005800*    EXTRA ACIMA PRECISA CONFERIR SE O PIC DESTES CAMPOS AINDA
+005900*    COMPORTA O NOVO PIOR CASO.
+006000 77  WS-REGULAR-PAY              PIC 9(5)V9(2)  VALUE ZEROS.
+006100 77  WS-OVERTIME-50-PAY          PIC 9(5)V9(2)  VALUE ZEROS.
+006200 77  WS-OVERTIME-100-PAY         PIC 9(5)V9(2)  VALUE ZEROS.
+006300
+006400*    FAIXAS DA TABELA PROGRESSIVA DO INSS
+006500 77  WS-INSS-LIMIT-1             PIC 9(5)V9(2)  VALUE 1320,00.
+006600 77  WS-INSS-LIMIT-2             PIC 9(5)V9(2)  VALUE 2571,29.
+006700 77  WS-INSS-LIMIT-3             PIC 9(5)V9(2)  VALUE 3856,94.
+006800 77  WS-INSS-LIMIT-4             PIC 9(5)V9(2)  VALUE 7507,49.
+006900
+007000 77  WS-INSS-RATE-1              PIC 9V9(3)     VALUE 0,075.
+007100 77  WS-INSS-RATE-2              PIC 9V9(3)     VALUE 0,090.
+007200 77  WS-INSS-RATE-3              PIC 9V9(3)     VALUE 0,120.
+007300 77  WS-INSS-RATE-4              PIC 9V9(3)     VALUE 0,140.
+007400
+007500*    FAIXAS DA TABELA PROGRESSIVA DO IRRF
+007600 77  WS-IRRF-LIMIT-1             PIC 9(5)V9(2)  VALUE 2112,00.
+007700 77  WS-IRRF-LIMIT-2             PIC 9(5)V9(2)  VALUE 2826,65.
+007800 77  WS-IRRF-LIMIT-3             PIC 9(5)V9(2)  VALUE 3751,05.
+007900 77  WS-IRRF-LIMIT-4             PIC 9(5)V9(2)  VALUE 4664,68.
+008000
+008100 77  WS-IRRF-RATE-2              PIC 9V9(3)     VALUE 0,075.
+008200 77  WS-IRRF-RATE-3              PIC 9V9(3)     VALUE 0,150.
+008300 77  WS-IRRF-RATE-4              PIC 9V9(3)     VALUE 0,225.
+008400 77  WS-IRRF-RATE-5              PIC 9V9(3)     VALUE 0,275.
+008500
+008600 77  WS-IRRF-PARCEL-2            PIC 9(4)V9(2)  VALUE 158,40.
+008700 77  WS-IRRF-PARCEL-3            PIC 9(4)V9(2)  VALUE 370,40.
+008800 77  WS-IRRF-PARCEL-4            PIC 9(4)V9(2)  VALUE 651,73.
+008900 77  WS-IRRF-PARCEL-5            PIC 9(4)V9(2)  VALUE 884,96.
+009000
+009100     LINKAGE SECTION.
+009200     COPY PAYCALC.
+009300
+009400 PROCEDURE DIVISION USING PAYCALC-AREA.
+009500     0000-MAINLINE.
+009600
+009700     PERFORM 1000-CALCULATE-GROSS THRU 1000-EXIT.
+009800     PERFORM 2000-CALCULATE-INSS  THRU 2050-EXIT.
+009900     PERFORM 3000-CALCULATE-IRRF  THRU 3000-EXIT.
+010000     PERFORM 3500-CALCULATE-FGTS  THRU 3500-EXIT.
+010100     PERFORM 4000-CALCULATE-NET   THRU 4000-EXIT.
+010200
+010300     GOBACK.
+010400
+010500*--------------------------------------------------------------*
+010600*  1000-CALCULATE-GROSS                                        *
+010700*  REGULAR HOURS ARE PAID AT THE STRAIGHT HOUR VALUE; 50% AND   *
+010800*  100% OVERTIME HOURS ARE PAID AT THAT VALUE PLUS THE LEGAL    *
+010900*  PREMIUM.  GROSS SALARY IS THE SUM OF ALL THREE BUCKETS.      *
+011000*--------------------------------------------------------------*
+011100     1000-CALCULATE-GROSS.
+011200
+011300         MULTIPLY PC-HOUR-VALUE BY PC-REGULAR-HOURS
+011400         GIVING WS-REGULAR-PAY.
+011500
+011600         MULTIPLY PC-HOUR-VALUE BY WS-CONST-OVERTIME-50-RATE
+011700         GIVING WS-OVERTIME-50-PAY.
+011800         MULTIPLY WS-OVERTIME-50-PAY BY PC-OVERTIME-50-HOURS
+011900         GIVING WS-OVERTIME-50-PAY.
+012000
+012100         MULTIPLY PC-HOUR-VALUE BY WS-CONST-OVERTIME-100-RATE
+012200         GIVING WS-OVERTIME-100-PAY.
+012300         MULTIPLY WS-OVERTIME-100-PAY BY PC-OVERTIME-100-HOURS
+012400         GIVING WS-OVERTIME-100-PAY.
+012500
+012600         ADD WS-REGULAR-PAY WS-OVERTIME-50-PAY WS-OVERTIME-100-PAY
+012700         GIVING PC-SALARY-GROSS.
+012800
+012900     1000-EXIT.
+013000         EXIT.
+013100
+013200*--------------------------------------------------------------*
+013300*  2000-CALCULATE-INSS                                         *
+013400*  WALKS THE PROGRESSIVE INSS TABLE ONE BAND AT A TIME, ADDING  *
+013500*  EACH BAND'S OWN CONTRIBUTION UNTIL THE BAND CONTAINING THE   *
+013600*  GROSS SALARY IS REACHED.  SALARY ABOVE WS-INSS-LIMIT-4 PAYS  *
+013700*  THE CONTRIBUTION CEILING (TETO).                             *
+013800*--------------------------------------------------------------*
+013900     2000-CALCULATE-INSS.
+014000
+014100         MOVE ZEROS TO PC-INSS-DEDUCTION.
+014200
+014300         IF PC-SALARY-GROSS NOT > WS-INSS-LIMIT-1
+014400             MULTIPLY PC-SALARY-GROSS BY WS-INSS-RATE-1
+014500                 GIVING PC-INSS-DEDUCTION
+014600             GO TO 2050-CALCULATE-REFERENCE
+014700         END-IF.
+014800
+014900         MULTIPLY WS-INSS-LIMIT-1 BY WS-INSS-RATE-1
+015000         GIVING PC-INSS-DEDUCTION.
+015100
+015200         IF PC-SALARY-GROSS NOT > WS-INSS-LIMIT-2
+015300             SUBTRACT WS-INSS-LIMIT-1 FROM PC-SALARY-GROSS
+015400                 GIVING WS-INSS-BAND-AMOUNT
+015500             MULTIPLY WS-INSS-BAND-AMOUNT BY WS-INSS-RATE-2
+015600                 GIVING WS-INSS-BAND-AMOUNT
+015700             ADD WS-INSS-BAND-AMOUNT TO PC-INSS-DEDUCTION
+015800             GO TO 2050-CALCULATE-REFERENCE
+015900         END-IF.
+016000
+016100         SUBTRACT WS-INSS-LIMIT-1 FROM WS-INSS-LIMIT-2
+016200             GIVING WS-INSS-BAND-AMOUNT.
+016300         MULTIPLY WS-INSS-BAND-AMOUNT BY WS-INSS-RATE-2
+016400             GIVING WS-INSS-BAND-AMOUNT.
+016500         ADD WS-INSS-BAND-AMOUNT TO PC-INSS-DEDUCTION.
+016600
+016700         IF PC-SALARY-GROSS NOT > WS-INSS-LIMIT-3
+016800             SUBTRACT WS-INSS-LIMIT-2 FROM PC-SALARY-GROSS
+016900                 GIVING WS-INSS-BAND-AMOUNT
+017000             MULTIPLY WS-INSS-BAND-AMOUNT BY WS-INSS-RATE-3
+017100                 GIVING WS-INSS-BAND-AMOUNT
+017200             ADD WS-INSS-BAND-AMOUNT TO PC-INSS-DEDUCTION
+017300             GO TO 2050-CALCULATE-REFERENCE
+017400         END-IF.
+017500
+017600         SUBTRACT WS-INSS-LIMIT-2 FROM WS-INSS-LIMIT-3
+017700             GIVING WS-INSS-BAND-AMOUNT.
+017800         MULTIPLY WS-INSS-BAND-AMOUNT BY WS-INSS-RATE-3
+017900             GIVING WS-INSS-BAND-AMOUNT.
+018000         ADD WS-INSS-BAND-AMOUNT TO PC-INSS-DEDUCTION.
+018100
+018200         IF PC-SALARY-GROSS NOT > WS-INSS-LIMIT-4
+018300             SUBTRACT WS-INSS-LIMIT-3 FROM PC-SALARY-GROSS
+018400                 GIVING WS-INSS-BAND-AMOUNT
+018500             MULTIPLY WS-INSS-BAND-AMOUNT BY WS-INSS-RATE-4
+018600                 GIVING WS-INSS-BAND-AMOUNT
+018700             ADD WS-INSS-BAND-AMOUNT TO PC-INSS-DEDUCTION
+018800             GO TO 2050-CALCULATE-REFERENCE
+018900         END-IF.
+019000
+019100*        SALARIO ACIMA DO TETO - CONTRIBUICAO LIMITADA AO TETO
+019200         SUBTRACT WS-INSS-LIMIT-3 FROM WS-INSS-LIMIT-4
+019300             GIVING WS-INSS-BAND-AMOUNT.
+019400         MULTIPLY WS-INSS-BAND-AMOUNT BY WS-INSS-RATE-4
+019500             GIVING WS-INSS-BAND-AMOUNT.
+019600         ADD WS-INSS-BAND-AMOUNT TO PC-INSS-DEDUCTION.
+019700
+019800     2050-CALCULATE-REFERENCE.
+019900
+020000         SUBTRACT PC-INSS-DEDUCTION FROM PC-SALARY-GROSS
+020100         GIVING PC-REFERENCE-SALARY.
+020200
+020300     2050-EXIT.
+020400         EXIT.
+020500
+020600*--------------------------------------------------------------*
+020700*  3000-CALCULATE-IRRF                                         *
+020800*  APPLIES THE PROGRESSIVE IRRF TABLE TO THE REFERENCE SALARY  *
+020900*  (GROSS LESS INSS) AFTER THE PER-DEPENDENT DEDUCTION, THEN   *
+021000*  SUBTRACTS THE BRACKET'S OWN DEDUCTION (PARCELA A DEDUZIR).  *
+021100*--------------------------------------------------------------*
+021200     3000-CALCULATE-IRRF.
+021300
+021400         MULTIPLY PC-DEPENDENTS BY WS-CONST-DEPENDENT-RATE
+021500         GIVING WS-DEPENDENT-DEDUCTION.
+021600
+021700         IF WS-DEPENDENT-DEDUCTION >= PC-REFERENCE-SALARY
+021800             MOVE ZEROS TO WS-IRRF-BASE
+021900         ELSE
+022000             SUBTRACT WS-DEPENDENT-DEDUCTION
+022100                 FROM PC-REFERENCE-SALARY
+022200             GIVING WS-IRRF-BASE
+022300         END-IF.
+022400
+022500         EVALUATE TRUE
+022600             WHEN WS-IRRF-BASE NOT > WS-IRRF-LIMIT-1
+022700                 MOVE ZEROS TO PC-IRRF-DEDUCTION
+022800
+022900             WHEN WS-IRRF-BASE NOT > WS-IRRF-LIMIT-2
+023000                 MULTIPLY WS-IRRF-BASE BY WS-IRRF-RATE-2
+023100                 GIVING PC-IRRF-DEDUCTION
+023200                 SUBTRACT WS-IRRF-PARCEL-2 FROM PC-IRRF-DEDUCTION
+023300
+023400             WHEN WS-IRRF-BASE NOT > WS-IRRF-LIMIT-3
+023500                 MULTIPLY WS-IRRF-BASE BY WS-IRRF-RATE-3
+023600                 GIVING PC-IRRF-DEDUCTION
+023700                 SUBTRACT WS-IRRF-PARCEL-3 FROM PC-IRRF-DEDUCTION
+023800
+023900             WHEN WS-IRRF-BASE NOT > WS-IRRF-LIMIT-4
+024000                 MULTIPLY WS-IRRF-BASE BY WS-IRRF-RATE-4
+024100                 GIVING PC-IRRF-DEDUCTION
+024200                 SUBTRACT WS-IRRF-PARCEL-4 FROM PC-IRRF-DEDUCTION
+024300
+024400             WHEN OTHER
+024500                 MULTIPLY WS-IRRF-BASE BY WS-IRRF-RATE-5
+024600                 GIVING PC-IRRF-DEDUCTION
+024700                 SUBTRACT WS-IRRF-PARCEL-5 FROM PC-IRRF-DEDUCTION
+024800         END-EVALUATE.
+024900
+025000         IF PC-IRRF-DEDUCTION < ZEROS
+025100             MOVE ZEROS TO PC-IRRF-DEDUCTION
+025200         END-IF.
+025300
+025400     3000-EXIT.
+025500         EXIT.
+025600
+025700*--------------------------------------------------------------*
+025800*  3500-CALCULATE-FGTS                                         *
+025900*  FGTS DEPOSIT IS A FLAT 8% OF THE GROSS SALARY, UNAFFECTED BY *
+026000*  INSS, IRRF OR DEPENDENTS, AND IS NOT DEDUCTED FROM NET PAY - *
+026100*  IT IS DEPOSITED BY THE EMPLOYER ON THE EMPLOYEE'S BEHALF.    *
+026200*--------------------------------------------------------------*
+026300     3500-CALCULATE-FGTS.
+026400
+026500         MULTIPLY PC-SALARY-GROSS BY WS-CONST-FGTS-RATE
+026600         GIVING PC-FGTS-DEPOSIT.
+026700
+026800     3500-EXIT.
+026900         EXIT.
+027000
+027100*--------------------------------------------------------------*
+027200*  4000-CALCULATE-NET                                          *
+027300*--------------------------------------------------------------*
+027400     4000-CALCULATE-NET.
+027500
+027600         SUBTRACT PC-IRRF-DEDUCTION FROM PC-REFERENCE-SALARY
+027700         GIVING PC-SALARY-NET.
+027800
+027900     4000-EXIT.
+028000         EXIT.
