@@ -0,0 +1,189 @@
+000100*--------------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. INFORME-RENDIMENTOS.
+000400 AUTHOR. RODRIGO REBELO DA COSTA.
+000500 INSTALLATION. HOME.
+000600 DATE-WRITTEN. 09/08/2026.
+000700 DATE-COMPILED. 09/08/2026.
+000800 SECURITY. CALCULANDO IRRF.
+000900*--------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                        *
+001100*  09/08/2026  RRC  NEW PROGRAM.  READS YTD-MASTER SEQUENTIALLY*
+001200*                   AND PRINTS ONE ANNUAL INFORME DE           *
+001300*                   RENDIMENTOS STATEMENT PER EMPLOYEE TO      *
+001400*                   INFORME-FILE.                              *
+001500*--------------------------------------------------------------*
+001600
+001700 ENVIRONMENT DIVISION.
+001800     CONFIGURATION SECTION.
+001900     SOURCE-COMPUTER. NOTE.
+002000     OBJECT-COMPUTER. NOTE.
+002100     SPECIAL-NAMES.
+002200      DECIMAL-POINT IS COMMA.
+002300
+002400     INPUT-OUTPUT SECTION.
+002500     FILE-CONTROL.
+002600         SELECT YTD-MASTER ASSIGN TO "YTDMST"
+002700             ORGANIZATION IS INDEXED
+002800             ACCESS MODE IS DYNAMIC
+002900             RECORD KEY IS YTD-EMPLOYEE-ID
+003000             FILE STATUS IS WS-YTD-STATUS.
+003100         SELECT INFORME-FILE ASSIGN TO "INFORME-FILE"
+003200             ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400*--------------------------------------------------------------*
+003500
+003600 DATA DIVISION.
+003700     FILE SECTION.
+003800 FD  YTD-MASTER.
+003900     COPY YTDMST.
+004000
+004100 FD  INFORME-FILE
+004200     RECORD CONTAINS 80 CHARACTERS.
+004300     COPY INFOLINE.
+004400
+004500     WORKING-STORAGE SECTION.
+004600 77  WS-YTD-STATUS               PIC X(02)      VALUE SPACES.
+004700     88  WS-YTD-FOUND                            VALUE "00".
+004800     88  WS-YTD-EOF                              VALUE "10".
+004900 77  WS-EMPLOYEES-REPORTED       PIC 9(5)  COMP VALUE ZEROS.
+005000
+005100 01  WS-HEADER-LINE-1.
+005200     05  FILLER                   PIC X(40)
+005300         VALUE "EMPRESA EXEMPLO LTDA".
+005400     05  FILLER                   PIC X(22)
+005500         VALUE "INFORME DE RENDIMENTOS".
+005600     05  FILLER                   PIC X(18) VALUE SPACES.
+005700
+005800 01  WS-HEADER-LINE-2.
+005900     05  FILLER                   PIC X(22)
+006000         VALUE "Ano-calendario:       ".
+006100     05  HDR-YEAR                 PIC 9999.
+006200     05  FILLER                   PIC X(54) VALUE SPACES.
+006300
+006400 01  WS-DETAIL-LINE-1.
+006500     05  FILLER                   PIC X(13) VALUE "Funcionario: ".
+006600     05  DTL-NAME                 PIC X(20).
+006700     05  FILLER                   PIC X(01) VALUE SPACE.
+006800     05  DTL-LAST-NAME            PIC X(20).
+006900     05  FILLER                   PIC X(13) VALUE "  Prontuario:".
+007000     05  DTL-EMPLOYEE-ID          PIC ZZZZ9.
+007100     05  FILLER                   PIC X(08) VALUE SPACES.
+007200
+007300 01  WS-DETAIL-LINE-2.
+007400     05  FILLER                   PIC X(30)
+007500         VALUE "Rendimentos brutos no ano...".
+007600     05  DTL-GROSS                PIC ZZZ.ZZZ.ZZ9,99.
+007700     05  FILLER                   PIC X(36) VALUE SPACES.
+007800
+007900 01  WS-DETAIL-LINE-3.
+008000     05  FILLER                   PIC X(30)
+008100         VALUE "(-) INSS retido no ano......".
+008200     05  DTL-INSS                 PIC ZZZ.ZZZ.ZZ9,99.
+008300     05  FILLER                   PIC X(36) VALUE SPACES.
+008400
+008500 01  WS-DETAIL-LINE-4.
+008600     05  FILLER                   PIC X(30)
+008700         VALUE "(-) IRRF retido no ano......".
+008800     05  DTL-IRRF                 PIC ZZZ.ZZZ.ZZ9,99.
+008900     05  FILLER                   PIC X(36) VALUE SPACES.
+009000
+009100 PROCEDURE DIVISION.
+009200     0000-MAINLINE.
+009300
+009400     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+009500     PERFORM 2000-PROCESS-FILE     THRU 2000-EXIT
+009600         UNTIL WS-YTD-EOF.
+009700     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+009800
+009900     STOP RUN.
+010000
+010100*--------------------------------------------------------------*
+010200*  1000-INITIALIZE                                             *
+010300*--------------------------------------------------------------*
+010400     1000-INITIALIZE.
+010500
+010600     OPEN INPUT YTD-MASTER.
+010700     OPEN OUTPUT INFORME-FILE.
+010800
+010900     READ YTD-MASTER NEXT RECORD
+011000         AT END SET WS-YTD-EOF TO TRUE
+011100     END-READ.
+011200
+011300     1000-EXIT.
+011400         EXIT.
+011500
+011600*--------------------------------------------------------------*
+011700*  2000-PROCESS-FILE                                           *
+011800*  PRINTS ONE STATEMENT FOR THE CURRENT YTD-MASTER RECORD AND   *
+011900*  ADVANCES TO THE NEXT.                                       *
+012000*--------------------------------------------------------------*
+012100     2000-PROCESS-FILE.
+012200
+012300     PERFORM 2500-PRINT-INFORME    THRU 2500-EXIT.
+012400
+012500     READ YTD-MASTER NEXT RECORD
+012600         AT END SET WS-YTD-EOF TO TRUE
+012700     END-READ.
+012800
+012900     2000-EXIT.
+013000         EXIT.
+013100
+013200*--------------------------------------------------------------*
+013300*  2500-PRINT-INFORME                                          *
+013400*--------------------------------------------------------------*
+013500     2500-PRINT-INFORME.
+013600
+013700     MOVE WS-HEADER-LINE-1 TO INFORME-LINE.
+013800     WRITE INFORME-LINE.
+013900
+014000     MOVE YTD-YEAR TO HDR-YEAR.
+014100     MOVE WS-HEADER-LINE-2 TO INFORME-LINE.
+014200     WRITE INFORME-LINE.
+014300
+014400     MOVE SPACES TO INFORME-LINE.
+014500     WRITE INFORME-LINE.
+014600
+014700     MOVE YTD-EMPLOYEE-NAME      TO DTL-NAME.
+014800     MOVE YTD-EMPLOYEE-LAST-NAME TO DTL-LAST-NAME.
+014900     MOVE YTD-EMPLOYEE-ID        TO DTL-EMPLOYEE-ID.
+015000     MOVE WS-DETAIL-LINE-1 TO INFORME-LINE.
+015100     WRITE INFORME-LINE.
+015200
+015300     MOVE SPACES TO INFORME-LINE.
+015400     WRITE INFORME-LINE.
+015500
+015600     MOVE YTD-GROSS TO DTL-GROSS.
+015700     MOVE WS-DETAIL-LINE-2 TO INFORME-LINE.
+015800     WRITE INFORME-LINE.
+015900
+016000     MOVE YTD-INSS TO DTL-INSS.
+016100     MOVE WS-DETAIL-LINE-3 TO INFORME-LINE.
+016200     WRITE INFORME-LINE.
+016300
+016400     MOVE YTD-IRRF TO DTL-IRRF.
+016500     MOVE WS-DETAIL-LINE-4 TO INFORME-LINE.
+016600     WRITE INFORME-LINE.
+016700
+016800     MOVE SPACES TO INFORME-LINE.
+016900     WRITE INFORME-LINE.
+017000     WRITE INFORME-LINE.
+017100
+017200     ADD 1 TO WS-EMPLOYEES-REPORTED.
+017300
+017400     2500-EXIT.
+017500         EXIT.
+017600
+017700*--------------------------------------------------------------*
+017800*  9000-TERMINATE                                              *
+017900*--------------------------------------------------------------*
+018000     9000-TERMINATE.
+018100
+018200     CLOSE YTD-MASTER.
+018300     CLOSE INFORME-FILE.
+018400
+018500     DISPLAY "Informes de rendimentos emitidos: "
+018600         WS-EMPLOYEES-REPORTED.
+018700
+018800     9000-EXIT.
+018900         EXIT.
