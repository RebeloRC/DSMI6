@@ -1,112 +1,329 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. CALCULADORA-IRRF.
-           AUTHOR. RODRIGO REBELO DA COSTA.
-           INSTALLATION. HOME.
-           DATE-WRITTEN. 23/08/2023.
-           DATE-COMPILED. 23/08/2023.
-           SECURITY. CALCULANDO IRRF.
-
-      *--------------------------------------------------------------*
-
-       ENVIRONMENT DIVISION.
-           CONFIGURATION SECTION.
-           SOURCE-COMPUTER. NOTE.
-           OBJECT-COMPUTER. NOTE.
-           SPECIAL-NAMES.
-            DECIMAL-POINT IS COMMA.
-
-      *--------------------------------------------------------------*
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-       01 WS-EMPLOYEE.
-           05 WS-EMPLOYEE-NAME          PIC X(20)     VALUE SPACES.
-           05 WS-EMPLOYEE-LAST-NAME     PIC X(20)     VALUE SPACES.
-           05 WS-EMPLOYEE-ID            PIC 9(5)      VALUE ZEROS.
-           05 WS-HOUR-VALUE            PIC 9(5)V9(2)  VALUE ZEROS.
-           05 WS-SALARY.
-               10 WS-SALARY-GROSS       PIC 9(5)V9(2)  VALUE ZEROS.
-               10 WS-SALARY-NET         PIC 9(5)V9(2)  VALUE ZEROS.
-               10 WS-REFERENCE-SALARY   PIC 9(5)V9(2)  VALUE ZEROS.
-               10 WS-INSS-DEDUCTION     PIC 9(5)V9(2)  VALUE ZEROS.
-               10 WS-IRRF-DEDUCTION     PIC 9(5)V9(2)  VALUE ZEROS.
-
-       77 WS-WORKED-HOURS             PIC 9(3)V9(2)  VALUE ZEROS.
-       77 WS-HOURS-QUANTITY           PIC 9(3)       VALUE ZEROS.
-       77 WS-DEPENDENTS-QUANTITY      PIC 9(2)       VALUE ZEROS.
-       77 WS-DEPENDENT-DEDUCTION      PIC 9(5)V9(2)  VALUE ZEROS.
-
-       77 WS-CONST-INSS-RATE          PIC 9V9(3)     VALUE 0,14.
-       77 WS-CONST-IRRF-RATE          PIC 9V9(3)     VALUE 0,275.
-       77 WS-CONST-IRRF-DEDUCTION     PIC 9(3)V9(2)  VALUE 869,36.
-       77 WS-CONST-DEPENDENT-RATE PIC 9(3)V9(2)  VALUE 189,59.
-
-       PROCEDURE DIVISION.
-           INPUT-DATA.
-
-           DISPLAY "Digite as seguintes informacoes do funcionario:"
-           DISPLAY "Nome: "
-           ACCEPT WS-EMPLOYEE-NAME.
-
-           DISPLAY "Sobrenome: "
-           ACCEPT WS-EMPLOYEE-LAST-NAME.
-
-           DISPLAY "Prontuário: "
-           ACCEPT WS-EMPLOYEE-ID.
-
-           DISPLAY "Valor hora trabalhada: "
-           ACCEPT WS-HOUR-VALUE.
-
-           DISPLAY "Quantidade de horas trabalhadas: "
-           ACCEPT WS-WORKED-HOURS.
-
-           DISPLAY "Quantidade de dependentes: "
-           ACCEPT WS-DEPENDENTS-QUANTITY.
-
-      *--------------------------------------------------------------*
-           CALCULATE-SALARY.
-
-      *    SALARIO BRUTO
-           MULTIPLY WS-HOUR-VALUE BY WS-WORKED-HOURS
-           GIVING WS-SALARY-GROSS.
-
-      *    CALCULATE INSS
-           MULTIPLY WS-SALARY-GROSS BY WS-CONST-INSS-RATE
-           GIVING WS-INSS-DEDUCTION.
-
-      *    CALCULATE REFERENCE SALARY
-           SUBTRACT WS-INSS-DEDUCTION FROM WS-SALARY-GROSS
-           GIVING WS-REFERENCE-SALARY.
-
-      *    CALCULATE IRRF
-           MULTIPLY WS-SALARY-GROSS BY WS-CONST-IRRF-RATE
-           GIVING WS-IRRF-DEDUCTION
-
-           MULTIPLY WS-DEPENDENTS-QUANTITY BY WS-CONST-DEPENDENT-RATE
-           GIVING WS-DEPENDENT-DEDUCTION.
-
-           SUBTRACT WS-CONST-IRRF-RATE WS-CONST-DEPENDENT-RATE
-           FROM WS-IRRF-DEDUCTION.
-
-      *    CALCULATE NET SALARY
-           SUBTRACT WS-IRRF-DEDUCTION FROM WS-REFERENCE-SALARY
-           GIVING WS-SALARY-NET
-
-      *--------------------------------------------------------------*
-
-           DISPLAY "".
-           DISPLAY "CALCULADORA IRRF".
-           DISPLAY "".
-           DISPLAY "Nome:       " WS-EMPLOYEE-NAME.
-           DISPLAY "Sobrenome:  " WS-EMPLOYEE-LAST-NAME.
-           DISPLAY "Prontuario: " WS-EMPLOYEE-ID.
-           DISPLAY "Valor/hora: " WS-HOUR-VALUE.
-           DISPLAY "Horas trabalhadas: " WS-WORKED-HOURS.
-           DISPLAY "Numero de dependentes: " WS-DEPENDENTS-QUANTITY.
-           DISPLAY "Salario bruto: " WS-SALARY-GROSS.
-           DISPLAY "INSS: " WS-INSS-DEDUCTION.
-           DISPLAY "IRRF: " WS-IRRF-DEDUCTION.
-           DISPLAY "Salario liquido: " WS-SALARY-NET.
-           DISPLAY "".
-
-           STOP RUN.
+000100*--------------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. CALCULADORA-IRRF.
+000400 AUTHOR. RODRIGO REBELO DA COSTA.
+000500 INSTALLATION. HOME.
+000600 DATE-WRITTEN. 23/08/2023.
+000700 DATE-COMPILED. 23/08/2023.
+000800 SECURITY. CALCULANDO IRRF.
+000900*--------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                        *
+001100*  09/08/2026  RRC  SALARY/TAX RULES MOVED TO THE CALCSAL      *
+001200*                   SUBPROGRAM SO THE SAME RULES CAN BE SHARED *
+001300*                   WITH THE NEW BATCH PAYROLL DRIVER.         *
+001400*  09/08/2026  RRC  RESULT IS NOW PRINTED AS A HOLERITE TO     *
+001500*                   PAYSLIP-FILE VIA THE PRTSLIP SUBPROGRAM    *
+001600*                   INSTEAD OF BEING DISPLAYED TO THE TERMINAL.*
+001700*  09/08/2026  RRC  NAME, LAST NAME AND DEPENDENTS ARE NOW     *
+001800*                   LOOKED UP FROM THE EMPMST EMPLOYEE MASTER  *
+001900*                   BY PRONTUARIO INSTEAD OF BEING RETYPED.    *
+002000*  09/08/2026  RRC  HOUR VALUE, WORKED HOURS AND DEPENDENTS    *
+002100*                   ARE NOW EDITED BY EDTCHK BEFORE BEING      *
+002200*                   ACCEPTED; A REJECTED ENTRY IS RE-PROMPTED  *
+002300*                   INSTEAD OF FLOWING INTO CALCSAL.           *
+002400*  09/08/2026  RRC  GROSS, INSS AND IRRF ARE NOW ACCUMULATED   *
+002500*                   INTO YTD-MASTER FOR THE ANNUAL INFORME DE  *
+002600*                   RENDIMENTOS.                               *
+002700*  09/08/2026  RRC  WORKED HOURS ARE NOW CAPTURED AS REGULAR,  *
+002800*                   50% AND 100% OVERTIME BUCKETS INSTEAD OF   *
+002900*                   ONE STRAIGHT-RATE FIGURE.                  *
+003000*--------------------------------------------------------------*
+003100
+003200 ENVIRONMENT DIVISION.
+003300     CONFIGURATION SECTION.
+003400     SOURCE-COMPUTER. NOTE.
+003500     OBJECT-COMPUTER. NOTE.
+003600     SPECIAL-NAMES.
+003700      DECIMAL-POINT IS COMMA.
+003800
+003900     INPUT-OUTPUT SECTION.
+004000     FILE-CONTROL.
+004100         SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMST"
+004200             ORGANIZATION IS INDEXED
+004300             ACCESS MODE IS RANDOM
+004400             RECORD KEY IS EMPMST-ID
+004500             FILE STATUS IS WS-MASTER-STATUS.
+004600         SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION-FILE"
+004700             ORGANIZATION IS LINE SEQUENTIAL.
+004800         SELECT YTD-MASTER ASSIGN TO "YTDMST"
+004900             ORGANIZATION IS INDEXED
+005000             ACCESS MODE IS DYNAMIC
+005100             RECORD KEY IS YTD-EMPLOYEE-ID
+005200            FILE STATUS IS WS-YTD-STATUS.
+005300
+005400*--------------------------------------------------------------*
+005500
+005600 DATA DIVISION.
+005700     FILE SECTION.
+005800 FD  EMPLOYEE-MASTER.
+005900     COPY EMPMST.
+006000
+006100 FD  EXCEPTION-FILE
+006200     RECORD CONTAINS 69 CHARACTERS.
+006300     COPY EXCEPT.
+006400
+006500 FD  YTD-MASTER.
+006600     COPY YTDMST.
+006700
+006800     WORKING-STORAGE SECTION.
+006900 01  WS-EMPLOYEE.
+007000     05  WS-EMPLOYEE-NAME          PIC X(20)     VALUE SPACES.
+007100     05  WS-EMPLOYEE-LAST-NAME     PIC X(20)     VALUE SPACES.
+007200     05  WS-EMPLOYEE-ID            PIC 9(5)      VALUE ZEROS.
+007300
+007400*    LIMITE DE DEPENDENTES - MESMO VALOR USADO PELO EDTCHK.
+007500 77  WS-MAX-DEPENDENTS           PIC 9(2)       VALUE 12.
+007600 77  WS-DEPENDENTS-QUANTITY      PIC 9(2)       VALUE ZEROS.
+007700 77  WS-MASTER-STATUS            PIC X(02)      VALUE SPACES.
+007800     88  WS-MASTER-FOUND                        VALUE "00".
+007900 77  WS-INPUT-VALID-SWITCH       PIC X(01)      VALUE "N".
+008000     88  WS-INPUT-VALID                         VALUE "Y".
+008100 77  WS-EXCEPTION-OPEN-SWITCH    PIC X(01)      VALUE "N".
+008200     88  EXCEPTION-FILE-IS-OPEN                 VALUE "Y".
+008300 77  WS-YTD-STATUS               PIC X(02)      VALUE SPACES.
+008400     88  WS-YTD-FOUND                            VALUE "00".
+008500     88  WS-YTD-NOT-FOUND                        VALUE "35".
+008600
+008700 01  WS-CURRENT-DATE.
+008800     05  WS-CURRENT-YEAR             PIC 9(4).
+008900     05  WS-CURRENT-MONTH            PIC 9(2).
+009000     05  WS-CURRENT-DAY              PIC 9(2).
+009100
+009200     COPY PAYCALC.
+009300     COPY PSLIPPRM.
+009400     COPY EDITPRM.
+009500
+009600 PROCEDURE DIVISION.
+009700     0000-MAINLINE.
+009800
+009900     PERFORM 1000-INPUT-DATA      THRU 1000-EXIT.
+010000     PERFORM 2000-CALCULATE-PAY   THRU 2000-EXIT.
+010100     PERFORM 3000-PRINT-PAYSLIP   THRU 3000-EXIT.
+010200     PERFORM 3500-UPDATE-YTD      THRU 3500-EXIT.
+010300     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+010400
+010500     STOP RUN.
+010600
+010700*--------------------------------------------------------------*
+010800*  1000-INPUT-DATA                                             *
+010900*--------------------------------------------------------------*
+011000     1000-INPUT-DATA.
+011100
+011200     DISPLAY "Digite as seguintes informacoes do funcionario:"
+011300     DISPLAY "Prontuário: "
+011400     ACCEPT WS-EMPLOYEE-ID.
+011500
+011600     PERFORM 1500-LOOKUP-EMPLOYEE THRU 1500-EXIT.
+011700
+011800     MOVE WS-DEPENDENTS-QUANTITY TO PC-DEPENDENTS.
+011900
+012000     PERFORM 1600-GET-TIMESHEET THRU 1600-EXIT
+012100         UNTIL WS-INPUT-VALID.
+012200
+012300     1000-EXIT.
+012400         EXIT.
+012500
+012600*--------------------------------------------------------------*
+012700*  1500-LOOKUP-EMPLOYEE                                        *
+012800*  READS THE EMPLOYEE MASTER FOR THE PRONTUARIO JUST ENTERED SO *
+012900*  NAME, LAST NAME AND DEPENDENTS DO NOT HAVE TO BE RETYPED.    *
+013000*--------------------------------------------------------------*
+013100     1500-LOOKUP-EMPLOYEE.
+013200
+013300     MOVE WS-EMPLOYEE-ID TO EMPMST-ID.
+013400
+013500     OPEN INPUT EMPLOYEE-MASTER.
+013600     READ EMPLOYEE-MASTER
+013700         INVALID KEY
+013800             DISPLAY "Funcionario nao cadastrado: " WS-EMPLOYEE-ID
+013900             CLOSE EMPLOYEE-MASTER
+014000             STOP RUN
+014100     END-READ.
+014200
+014300     MOVE EMPMST-NAME       TO WS-EMPLOYEE-NAME.
+014400     MOVE EMPMST-LAST-NAME  TO WS-EMPLOYEE-LAST-NAME.
+014500     MOVE EMPMST-DEPENDENTS TO WS-DEPENDENTS-QUANTITY.
+014600
+014700     IF WS-DEPENDENTS-QUANTITY > WS-MAX-DEPENDENTS
+014800         DISPLAY "Quantidade de dependentes invalida no cadastro:"
+014900             WS-DEPENDENTS-QUANTITY
+015000         CLOSE EMPLOYEE-MASTER
+015100         STOP RUN
+015200     END-IF.
+015300     CLOSE EMPLOYEE-MASTER.
+015400
+015500     1500-EXIT.
+015600         EXIT.
+015700
+015800*--------------------------------------------------------------*
+015900*  1600-GET-TIMESHEET                                          *
+016000*  ACCEPTS HOUR VALUE AND WORKED HOURS AND HANDS THEM TO EDTCHK *
+016100*  FOR EDITING.  A REJECTED ENTRY IS LOGGED TO EXCEPTION-FILE   *
+016200*  AND THE OPERATOR IS ASKED TO KEY THE ENTRY AGAIN.            *
+016300*--------------------------------------------------------------*
+016400     1600-GET-TIMESHEET.
+016500
+016600     DISPLAY "Valor hora trabalhada: "
+016700     ACCEPT PC-HOUR-VALUE.
+016800
+016900     DISPLAY "Quantidade de horas normais trabalhadas: "
+017000     ACCEPT PC-REGULAR-HOURS.
+017100
+017200     DISPLAY "Quantidade de horas extras a 50%: "
+017300     ACCEPT PC-OVERTIME-50-HOURS.
+017400
+017500     DISPLAY "Quantidade de horas extras a 100%: "
+017600     ACCEPT PC-OVERTIME-100-HOURS.
+017700
+017800     MOVE WS-EMPLOYEE-ID        TO ED-EMPLOYEE-ID.
+017900     MOVE PC-HOUR-VALUE         TO ED-HOUR-VALUE.
+018000     MOVE PC-REGULAR-HOURS      TO ED-REGULAR-HOURS.
+018100     MOVE PC-OVERTIME-50-HOURS  TO ED-OVERTIME-50-HOURS.
+018200     MOVE PC-OVERTIME-100-HOURS TO ED-OVERTIME-100-HOURS.
+018300     MOVE PC-DEPENDENTS         TO ED-DEPENDENTS.
+018400
+018500     CALL "EDTCHK" USING EDITPRM-AREA.
+018600
+018700     IF ED-RECORD-INVALID
+018800         DISPLAY "Lancamento rejeitado: " ED-REJECT-REASON
+018900         PERFORM 1650-LOG-EXCEPTION THRU 1650-EXIT
+019000     ELSE
+019100         SET WS-INPUT-VALID TO TRUE
+019200     END-IF.
+019300
+019400     1600-EXIT.
+019500         EXIT.
+019600
+019700*--------------------------------------------------------------*
+019800*  1650-LOG-EXCEPTION                                          *
+019900*--------------------------------------------------------------*
+020000     1650-LOG-EXCEPTION.
+020100
+020200     IF NOT EXCEPTION-FILE-IS-OPEN
+020300         OPEN EXTEND EXCEPTION-FILE
+020400         SET EXCEPTION-FILE-IS-OPEN TO TRUE
+020500     END-IF.
+020600
+020700     MOVE ED-EMPLOYEE-ID        TO EX-EMPLOYEE-ID.
+020800     MOVE ED-HOUR-VALUE         TO EX-HOUR-VALUE.
+020900     MOVE ED-REGULAR-HOURS      TO EX-REGULAR-HOURS.
+021000     MOVE ED-OVERTIME-50-HOURS  TO EX-OVERTIME-50-HOURS.
+021100     MOVE ED-OVERTIME-100-HOURS TO EX-OVERTIME-100-HOURS.
+021200     MOVE ED-DEPENDENTS         TO EX-DEPENDENTS.
+021300     MOVE ED-REJECT-REASON      TO EX-REASON.
+021400     WRITE EXCEPTION-RECORD.
+021500
+021600     1650-EXIT.
+021700         EXIT.
+021800
+021900*--------------------------------------------------------------*
+022000*  2000-CALCULATE-PAY                                          *
+022100*--------------------------------------------------------------*
+022200     2000-CALCULATE-PAY.
+022300
+022400     CALL "CALCSAL" USING PAYCALC-AREA.
+022500
+022600     2000-EXIT.
+022700         EXIT.
+022800
+022900*--------------------------------------------------------------*
+023000*  3000-PRINT-PAYSLIP                                          *
+023100*--------------------------------------------------------------*
+023200     3000-PRINT-PAYSLIP.
+023300
+023400     MOVE WS-EMPLOYEE-NAME      TO PS-EMPLOYEE-NAME.
+023500     MOVE WS-EMPLOYEE-LAST-NAME TO PS-EMPLOYEE-LAST-NAME.
+023600     MOVE WS-EMPLOYEE-ID        TO PS-EMPLOYEE-ID.
+023700     MOVE PC-SALARY-GROSS       TO PS-SALARY-GROSS.
+023800     MOVE PC-INSS-DEDUCTION     TO PS-INSS-DEDUCTION.
+023900     MOVE PC-IRRF-DEDUCTION     TO PS-IRRF-DEDUCTION.
+024000     MOVE PC-SALARY-NET         TO PS-SALARY-NET.
+024100     MOVE PC-FGTS-DEPOSIT       TO PS-FGTS-DEPOSIT.
+024200     SET PS-PRINT-SLIP TO TRUE.
+024300     CALL "PRTSLIP" USING PRTSLIP-AREA.
+024400
+024500     SET PS-CLOSE-FILE TO TRUE.
+024600     CALL "PRTSLIP" USING PRTSLIP-AREA.
+024700
+024800     3000-EXIT.
+024900         EXIT.
+025000
+025100*--------------------------------------------------------------*
+025200*  3500-UPDATE-YTD                                              *
+025300*  ACCUMULATES THIS PERIOD'S GROSS, INSS AND IRRF INTO THE      *
+025400*  EMPLOYEE'S YTD-MASTER RECORD FOR THE ANNUAL INFORME DE       *
+025500*  RENDIMENTOS.  A NEW EMPLOYEE OR A NEW CALENDAR YEAR STARTS   *
+025600*  THE ACCUMULATION OVER FROM THIS PERIOD'S FIGURES.            *
+025700*--------------------------------------------------------------*
+025800     3500-UPDATE-YTD.
+025900
+026000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+026100
+026200     OPEN I-O YTD-MASTER.
+026300     IF WS-YTD-NOT-FOUND
+026400         OPEN OUTPUT YTD-MASTER
+026500         CLOSE YTD-MASTER
+026600         OPEN I-O YTD-MASTER
+026700     END-IF.
+026800     MOVE WS-EMPLOYEE-ID TO YTD-EMPLOYEE-ID.
+026900     READ YTD-MASTER
+027000         INVALID KEY
+027100             PERFORM 3550-INITIALIZE-YTD THRU 3550-EXIT
+027200         NOT INVALID KEY
+027300             PERFORM 3560-ACCUMULATE-YTD THRU 3560-EXIT
+027400     END-READ.
+027500     CLOSE YTD-MASTER.
+027600
+027700     3500-EXIT.
+027800         EXIT.
+027900
+028000*--------------------------------------------------------------*
+028100*  3550-INITIALIZE-YTD                                         *
+028200*--------------------------------------------------------------*
+028300     3550-INITIALIZE-YTD.
+028400
+028500     MOVE WS-EMPLOYEE-ID        TO YTD-EMPLOYEE-ID.
+028600     MOVE WS-CURRENT-YEAR       TO YTD-YEAR.
+028700     MOVE WS-EMPLOYEE-NAME      TO YTD-EMPLOYEE-NAME.
+028800     MOVE WS-EMPLOYEE-LAST-NAME TO YTD-EMPLOYEE-LAST-NAME.
+028900     MOVE PC-SALARY-GROSS       TO YTD-GROSS.
+029000     MOVE PC-INSS-DEDUCTION     TO YTD-INSS.
+029100     MOVE PC-IRRF-DEDUCTION     TO YTD-IRRF.
+029200     WRITE YTD-RECORD.
+029300
+029400     3550-EXIT.
+029500         EXIT.
+029600
+029700*--------------------------------------------------------------*
+029800*  3560-ACCUMULATE-YTD                                         *
+029900*--------------------------------------------------------------*
+030000     3560-ACCUMULATE-YTD.
+030100
+030200     IF YTD-YEAR NOT = WS-CURRENT-YEAR
+030300         MOVE WS-CURRENT-YEAR   TO YTD-YEAR
+030400         MOVE PC-SALARY-GROSS   TO YTD-GROSS
+030500         MOVE PC-INSS-DEDUCTION TO YTD-INSS
+030600         MOVE PC-IRRF-DEDUCTION TO YTD-IRRF
+030700     ELSE
+030800         ADD PC-SALARY-GROSS    TO YTD-GROSS
+030900         ADD PC-INSS-DEDUCTION  TO YTD-INSS
+031000         ADD PC-IRRF-DEDUCTION  TO YTD-IRRF
+031100     END-IF.
+031200     MOVE WS-EMPLOYEE-NAME      TO YTD-EMPLOYEE-NAME.
+031300     MOVE WS-EMPLOYEE-LAST-NAME TO YTD-EMPLOYEE-LAST-NAME.
+031400     REWRITE YTD-RECORD.
+031500
+031600     3560-EXIT.
+031700         EXIT.
+031800
+031900*--------------------------------------------------------------*
+032000*  9000-TERMINATE                                              *
+032100*--------------------------------------------------------------*
+032200     9000-TERMINATE.
+032300
+032400     IF EXCEPTION-FILE-IS-OPEN
+032500         CLOSE EXCEPTION-FILE
+032600     END-IF.
+032700
+032800     9000-EXIT.
+032900         EXIT.
