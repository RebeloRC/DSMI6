@@ -0,0 +1,466 @@
+000100*--------------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. CALCULADORA-IRRF-BATCH.
+000400 AUTHOR. RODRIGO REBELO DA COSTA.
+000500 INSTALLATION. HOME.
+000600 DATE-WRITTEN. 09/08/2026.
+000700 DATE-COMPILED. 09/08/2026.
+000800 SECURITY. CALCULANDO IRRF.
+000900*--------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                        *
+001100*  09/08/2026  RRC  NEW PROGRAM.  BATCH COMPANION TO           *
+001200*                   CALCULADORA-IRRF THAT PROCESSES THE WHOLE  *
+001300*                   EMPLOYEE-FILE TIMESHEET IN ONE RUN INSTEAD *
+001400*                   OF ONE OPERATOR SESSION PER EMPLOYEE.      *
+001500*  09/08/2026  RRC  RESULT IS NOW PRINTED AS A HOLERITE TO     *
+001600*                   PAYSLIP-FILE VIA THE PRTSLIP SUBPROGRAM    *
+001700*                   INSTEAD OF BEING DISPLAYED TO THE TERMINAL.*
+001800*  09/08/2026  RRC  NAME, LAST NAME AND DEPENDENTS ARE NOW     *
+001900*                   LOOKED UP FROM THE EMPMST EMPLOYEE MASTER  *
+002000*                   BY PRONTUARIO.  EMPLOYEE-FILE NO LONGER    *
+002100*                   CARRIES THOSE FIELDS (SEE TSDETAIL.CPY).   *
+002200*  09/08/2026  RRC  EACH TIMESHEET ENTRY IS NOW EDITED BY      *
+002300*                   EDTCHK BEFORE CALCSAL; A REJECTED ENTRY IS *
+002400*                   LOGGED TO EXCEPTION-FILE AND SKIPPED.      *
+002500*  09/08/2026  RRC  EVERY EMPLOYEE'S GROSS, INSS AND IRRF ARE  *
+002600*                   NOW ACCUMULATED INTO YTD-MASTER FOR THE    *
+002700*                   ANNUAL INFORME DE RENDIMENTOS.             *
+002800*  09/08/2026  RRC  EACH EMPLOYEE'S FGTS DEPOSIT IS NOW ROLLED *
+002900*                   UP, TOTALED, AND PRINTED TO A NEW MONTHLY  *
+003000*                   FGTS GUIA REPORT.                          *
+003100*  09/08/2026  RRC  THE LAST PRONTUARIO SUCCESSFULLY RUN       *
+003200*                   THROUGH CALCSAL IS NOW CHECKPOINTED SO A   *
+003300*                   RESTART AFTER AN ABEND SKIPS EMPLOYEES      *
+003400*                   ALREADY PROCESSED INSTEAD OF REDOING THEM.  *
+003500*  09/08/2026  RRC  EMPLOYEE-FILE NOW CARRIES REGULAR, 50% AND *
+003600*                   100% OVERTIME HOURS AS SEPARATE BUCKETS    *
+003700*                   INSTEAD OF ONE WORKED-HOURS FIGURE; THE FD  *
+003800*                   RECORD LENGTH IS CORRECTED TO MATCH THE     *
+003900*                   ACTUAL TSDETAIL/EXCEPT LAYOUTS.             *
+004000*--------------------------------------------------------------*
+004100
+004200 ENVIRONMENT DIVISION.
+004300     CONFIGURATION SECTION.
+004400     SOURCE-COMPUTER. NOTE.
+004500     OBJECT-COMPUTER. NOTE.
+004600     SPECIAL-NAMES.
+004700      DECIMAL-POINT IS COMMA.
+004800
+004900     INPUT-OUTPUT SECTION.
+005000     FILE-CONTROL.
+005100         SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE-FILE"
+005200             ORGANIZATION IS LINE SEQUENTIAL.
+005300         SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMST"
+005400             ORGANIZATION IS INDEXED
+005500             ACCESS MODE IS RANDOM
+005600             RECORD KEY IS EMPMST-ID
+005700             FILE STATUS IS WS-MASTER-STATUS.
+005800         SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION-FILE"
+005900             ORGANIZATION IS LINE SEQUENTIAL.
+006000         SELECT YTD-MASTER ASSIGN TO "YTDMST"
+006100             ORGANIZATION IS INDEXED
+006200             ACCESS MODE IS DYNAMIC
+006300             RECORD KEY IS YTD-EMPLOYEE-ID
+006400             FILE STATUS IS WS-YTD-STATUS.
+006500         SELECT FGTS-FILE ASSIGN TO "FGTS-FILE"
+006600             ORGANIZATION IS LINE SEQUENTIAL.
+006700         SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+006800             ORGANIZATION IS INDEXED
+006900             ACCESS MODE IS RANDOM
+007000             RECORD KEY IS CHKPT-KEY
+007100             FILE STATUS IS WS-CHKPT-STATUS.
+007200
+007300*--------------------------------------------------------------*
+007400
+007500 DATA DIVISION.
+007600     FILE SECTION.
+007700 FD  EMPLOYEE-FILE
+007800     RECORD CONTAINS 27 CHARACTERS.
+007900     COPY TSDETAIL.
+008000
+008100 FD  EMPLOYEE-MASTER.
+008200     COPY EMPMST.
+008300
+008400 FD  EXCEPTION-FILE
+008500     RECORD CONTAINS 69 CHARACTERS.
+008600     COPY EXCEPT.
+008700
+008800 FD  YTD-MASTER.
+008900     COPY YTDMST.
+009000
+009100 FD  FGTS-FILE
+009200     RECORD CONTAINS 80 CHARACTERS.
+009300     COPY FGTSREC.
+009400
+009500 FD  CHECKPOINT-FILE.
+009600     COPY CHKPT.
+009700
+009800     WORKING-STORAGE SECTION.
+009900 01  WS-EMPLOYEE.
+010000     05  WS-EMPLOYEE-NAME          PIC X(20)     VALUE SPACES.
+010100     05  WS-EMPLOYEE-LAST-NAME     PIC X(20)     VALUE SPACES.
+010200     05  WS-EMPLOYEE-ID            PIC 9(5)      VALUE ZEROS.
+010300
+010400 77  WS-DEPENDENTS-QUANTITY      PIC 9(2)       VALUE ZEROS.
+010500 77  WS-EMPLOYEES-PROCESSED      PIC 9(5)  COMP VALUE ZEROS.
+010600 77  WS-MASTER-STATUS            PIC X(02)      VALUE SPACES.
+010700     88  WS-MASTER-FOUND                        VALUE "00".
+010800 77  WS-EXCEPTIONS-LOGGED        PIC 9(5)  COMP VALUE ZEROS.
+010900 77  WS-EXCEPTION-OPEN-SWITCH    PIC X(01)      VALUE "N".
+011000     88  EXCEPTION-FILE-IS-OPEN                 VALUE "Y".
+011100 77  WS-YTD-STATUS               PIC X(02)      VALUE SPACES.
+011200     88  WS-YTD-FOUND                           VALUE "00".
+011300     88  WS-YTD-NOT-FOUND                       VALUE "35".
+011400 77  WS-FGTS-OPEN-SWITCH         PIC X(01)      VALUE "N".
+011500     88  FGTS-FILE-IS-OPEN                      VALUE "Y".
+011600 77  WS-FGTS-TOTAL-DEPOSIT       PIC 9(7)V9(2)  VALUE ZEROS.
+011700 77  WS-CHKPT-STATUS             PIC X(02)      VALUE SPACES.
+011800     88  WS-CHKPT-FOUND                         VALUE "00".
+011900     88  WS-CHKPT-NOT-FOUND                     VALUE "35".
+012000 77  WS-RESTART-RECORD-COUNT     PIC 9(7)       VALUE ZEROS.
+012100 77  WS-RECORD-COUNT             PIC 9(7)  COMP VALUE ZEROS.
+012200
+012300 01  WS-CURRENT-DATE.
+012400     05  WS-CURRENT-YEAR          PIC 9(4).
+012500     05  WS-CURRENT-MONTH         PIC 9(2).
+012600     05  WS-CURRENT-DAY           PIC 9(2).
+012700 01  WS-SWITCHES.
+012800     05  WS-EOF-SWITCH            PIC X(01)     VALUE "N".
+012900         88  END-OF-EMPLOYEE-FILE               VALUE "Y".
+013000
+013100     COPY PAYCALC.
+013200     COPY PSLIPPRM.
+013300     COPY EDITPRM.
+013400
+013500 01  WS-FGTS-HEADER-LINE-1.
+013600     05  FILLER                   PIC X(40)
+013700         VALUE "EMPRESA EXEMPLO LTDA".
+013800     05  FILLER                   PIC X(28)
+013900         VALUE "GUIA DE RECOLHIMENTO DO FGTS".
+014000     05  FILLER                   PIC X(12) VALUE SPACES.
+014100
+014200 01  WS-FGTS-HEADER-LINE-2.
+014300     05  FILLER                   PIC X(22)
+014400         VALUE "Periodo de referencia:".
+014500     05  FGH-PERIOD-MONTH         PIC 99.
+014600     05  FILLER                   PIC X(01) VALUE "/".
+014700     05  FGH-PERIOD-YEAR          PIC 9999.
+014800     05  FILLER                   PIC X(51) VALUE SPACES.
+014900
+015000 01  WS-FGTS-DETAIL-LINE.
+015100     05  FILLER                   PIC X(13) VALUE "Funcionario: ".
+015200     05  FGD-NAME                 PIC X(20).
+015300     05  FILLER                   PIC X(01) VALUE SPACE.
+015400     05  FGD-LAST-NAME            PIC X(20).
+015500     05  FILLER                   PIC X(16)
+015600         VALUE "  Deposito FGTS:".
+015700     05  FGD-FGTS-DEPOSIT         PIC ZZZ.ZZ9,99.
+015800
+015900 01  WS-FGTS-TOTAL-LINE.
+016000     05  FILLER                   PIC X(30)
+016100         VALUE "TOTAL DO GUIA...............".
+016200     05  FGT-TOTAL-DEPOSIT        PIC ZZZ.ZZZ.ZZ9,99.
+016300     05  FILLER                   PIC X(36) VALUE SPACES.
+016400
+016500 PROCEDURE DIVISION.
+016600     0000-MAINLINE.
+016700
+016800     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+016900     PERFORM 2000-PROCESS-FILE    THRU 2000-EXIT
+017000         UNTIL END-OF-EMPLOYEE-FILE.
+017100     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+017200
+017300     STOP RUN.
+017400
+017500*--------------------------------------------------------------*
+017600*  1000-INITIALIZE                                             *
+017700*--------------------------------------------------------------*
+017800     1000-INITIALIZE.
+017900
+018000     OPEN INPUT EMPLOYEE-FILE.
+018100     OPEN INPUT EMPLOYEE-MASTER.
+018200     OPEN I-O YTD-MASTER.
+018300     IF WS-YTD-NOT-FOUND
+018400         OPEN OUTPUT YTD-MASTER
+018500         CLOSE YTD-MASTER
+018600         OPEN I-O YTD-MASTER
+018700     END-IF.
+018800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+018900
+019000     OPEN I-O CHECKPOINT-FILE.
+019100     IF WS-CHKPT-NOT-FOUND
+019200         OPEN OUTPUT CHECKPOINT-FILE
+019300         CLOSE CHECKPOINT-FILE
+019400         OPEN I-O CHECKPOINT-FILE
+019500     END-IF.
+019600     MOVE "C" TO CHKPT-KEY.
+019700     READ CHECKPOINT-FILE
+019800         INVALID KEY
+019900             MOVE ZEROS TO CHKPT-RECORD-COUNT
+020000             WRITE CHECKPOINT-RECORD
+020100         NOT INVALID KEY
+020200             MOVE CHKPT-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+020300             DISPLAY "Reiniciando apos " WS-RESTART-RECORD-COUNT
+020400                 " registros ja processados"
+020500     END-READ.
+020600
+020700     READ EMPLOYEE-FILE
+020800         AT END SET END-OF-EMPLOYEE-FILE TO TRUE
+020900     END-READ.
+021000     IF NOT END-OF-EMPLOYEE-FILE
+021100         ADD 1 TO WS-RECORD-COUNT
+021200     END-IF.
+021300
+021400     PERFORM 1100-SKIP-PROCESSED THRU 1100-EXIT
+021500         UNTIL END-OF-EMPLOYEE-FILE
+021600         OR WS-RECORD-COUNT > WS-RESTART-RECORD-COUNT.
+021700
+021800     1000-EXIT.
+021900         EXIT.
+022000
+022100*--------------------------------------------------------------*
+022200*  1100-SKIP-PROCESSED                                         *
+022300*  DISCARDS RECORDS ALREADY HANDLED BY A PRIOR RUN, COUNTED BY  *
+022400*  RELATIVE POSITION IN EMPLOYEE-FILE RATHER THAN BY PRONTUARIO,*
+022500*  SINCE NOTHING GUARANTEES THE FILE IS IN PRONTUARIO ORDER.    *
+022600*--------------------------------------------------------------*
+022700     1100-SKIP-PROCESSED.
+022800
+022900     READ EMPLOYEE-FILE
+023000         AT END SET END-OF-EMPLOYEE-FILE TO TRUE
+023100     END-READ.
+023200     IF NOT END-OF-EMPLOYEE-FILE
+023300         ADD 1 TO WS-RECORD-COUNT
+023400     END-IF.
+023500
+023600     1100-EXIT.
+023700         EXIT.
+023800
+023900*--------------------------------------------------------------*
+024000*  2000-PROCESS-FILE                                           *
+024100*  CALCULATES ONE EMPLOYEE'S PAY FROM THE CURRENT TIMESHEET    *
+024200*  DETAIL AND ADVANCES TO THE NEXT RECORD.                     *
+024300*--------------------------------------------------------------*
+024400     2000-PROCESS-FILE.
+024500
+024600     MOVE TS-EMPLOYEE-ID        TO WS-EMPLOYEE-ID.
+024700     MOVE TS-HOUR-VALUE           TO PC-HOUR-VALUE.
+024800     MOVE TS-REGULAR-HOURS        TO PC-REGULAR-HOURS.
+024900     MOVE TS-OVERTIME-50-HOURS    TO PC-OVERTIME-50-HOURS.
+025000     MOVE TS-OVERTIME-100-HOURS   TO PC-OVERTIME-100-HOURS.
+025100
+025200     MOVE TS-EMPLOYEE-ID TO EMPMST-ID.
+025300     READ EMPLOYEE-MASTER
+025400         INVALID KEY
+025500             DISPLAY "Funcionario nao cadastrado: " TS-EMPLOYEE-ID
+025600             GO TO 2000-READ-NEXT
+025700     END-READ.
+025800
+025900     MOVE EMPMST-NAME       TO WS-EMPLOYEE-NAME.
+026000     MOVE EMPMST-LAST-NAME  TO WS-EMPLOYEE-LAST-NAME.
+026100     MOVE EMPMST-DEPENDENTS TO WS-DEPENDENTS-QUANTITY.
+026200     MOVE EMPMST-DEPENDENTS TO PC-DEPENDENTS.
+026300
+026400     MOVE TS-EMPLOYEE-ID        TO ED-EMPLOYEE-ID.
+026500     MOVE PC-HOUR-VALUE         TO ED-HOUR-VALUE.
+026600     MOVE PC-REGULAR-HOURS      TO ED-REGULAR-HOURS.
+026700     MOVE PC-OVERTIME-50-HOURS  TO ED-OVERTIME-50-HOURS.
+026800     MOVE PC-OVERTIME-100-HOURS TO ED-OVERTIME-100-HOURS.
+026900     MOVE PC-DEPENDENTS         TO ED-DEPENDENTS.
+027000     CALL "EDTCHK" USING EDITPRM-AREA.
+027100
+027200     IF ED-RECORD-INVALID
+027300         DISPLAY "Lancamento rejeitado: " TS-EMPLOYEE-ID
+027400             " - " ED-REJECT-REASON
+027500         PERFORM 2500-LOG-EXCEPTION THRU 2500-EXIT
+027600         GO TO 2000-READ-NEXT
+027700     END-IF.
+027800
+027900     CALL "CALCSAL" USING PAYCALC-AREA.
+028000
+028100     ADD 1 TO WS-EMPLOYEES-PROCESSED.
+028200
+028300     MOVE WS-EMPLOYEE-NAME      TO PS-EMPLOYEE-NAME.
+028400     MOVE WS-EMPLOYEE-LAST-NAME TO PS-EMPLOYEE-LAST-NAME.
+028500     MOVE WS-EMPLOYEE-ID        TO PS-EMPLOYEE-ID.
+028600     MOVE PC-SALARY-GROSS       TO PS-SALARY-GROSS.
+028700     MOVE PC-INSS-DEDUCTION     TO PS-INSS-DEDUCTION.
+028800     MOVE PC-IRRF-DEDUCTION     TO PS-IRRF-DEDUCTION.
+028900     MOVE PC-SALARY-NET         TO PS-SALARY-NET.
+029000     MOVE PC-FGTS-DEPOSIT       TO PS-FGTS-DEPOSIT.
+029100     SET PS-PRINT-SLIP TO TRUE.
+029200     CALL "PRTSLIP" USING PRTSLIP-AREA.
+029300
+029400     PERFORM 2600-UPDATE-YTD THRU 2600-EXIT.
+029500     PERFORM 2700-PRINT-FGTS-LINE THRU 2700-EXIT.
+029600
+029700     2000-READ-NEXT.
+029800     PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT.
+029900     READ EMPLOYEE-FILE
+030000         AT END SET END-OF-EMPLOYEE-FILE TO TRUE
+030100     END-READ.
+030200     IF NOT END-OF-EMPLOYEE-FILE
+030300         ADD 1 TO WS-RECORD-COUNT
+030400     END-IF.
+030500
+030600     2000-EXIT.
+030700         EXIT.
+030800
+030900*--------------------------------------------------------------*
+031000*  2500-LOG-EXCEPTION                                          *
+031100*--------------------------------------------------------------*
+031200     2500-LOG-EXCEPTION.
+031300
+031400     IF NOT EXCEPTION-FILE-IS-OPEN
+031500         OPEN EXTEND EXCEPTION-FILE
+031600         SET EXCEPTION-FILE-IS-OPEN TO TRUE
+031700     END-IF.
+031800
+031900     MOVE ED-EMPLOYEE-ID        TO EX-EMPLOYEE-ID.
+032000     MOVE ED-HOUR-VALUE         TO EX-HOUR-VALUE.
+032100     MOVE ED-REGULAR-HOURS      TO EX-REGULAR-HOURS.
+032200     MOVE ED-OVERTIME-50-HOURS  TO EX-OVERTIME-50-HOURS.
+032300     MOVE ED-OVERTIME-100-HOURS TO EX-OVERTIME-100-HOURS.
+032400     MOVE ED-DEPENDENTS         TO EX-DEPENDENTS.
+032500     MOVE ED-REJECT-REASON      TO EX-REASON.
+032600     WRITE EXCEPTION-RECORD.
+032700     ADD 1 TO WS-EXCEPTIONS-LOGGED.
+032800
+032900     2500-EXIT.
+033000         EXIT.
+033100
+033200*--------------------------------------------------------------*
+033300*  2600-UPDATE-YTD                                              *
+033400*  ACCUMULATES THIS PERIOD'S GROSS, INSS AND IRRF INTO THE      *
+033500*  EMPLOYEE'S YTD-MASTER RECORD FOR THE ANNUAL INFORME DE       *
+033600*  RENDIMENTOS.  A NEW EMPLOYEE OR A NEW CALENDAR YEAR STARTS   *
+033700*  THE ACCUMULATION OVER FROM THIS PERIOD'S FIGURES.            *
+033800*--------------------------------------------------------------*
+033900     2600-UPDATE-YTD.
+034000
+034100     MOVE WS-EMPLOYEE-ID TO YTD-EMPLOYEE-ID.
+034200     READ YTD-MASTER
+034300         INVALID KEY
+034400             PERFORM 2650-INITIALIZE-YTD THRU 2650-EXIT
+034500         NOT INVALID KEY
+034600             PERFORM 2660-ACCUMULATE-YTD THRU 2660-EXIT
+034700     END-READ.
+034800
+034900     2600-EXIT.
+035000         EXIT.
+035100
+035200*--------------------------------------------------------------*
+035300*  2650-INITIALIZE-YTD                                          *
+035400*--------------------------------------------------------------*
+035500     2650-INITIALIZE-YTD.
+035600
+035700     MOVE WS-EMPLOYEE-ID        TO YTD-EMPLOYEE-ID.
+035800     MOVE WS-CURRENT-YEAR       TO YTD-YEAR.
+035900     MOVE WS-EMPLOYEE-NAME      TO YTD-EMPLOYEE-NAME.
+036000     MOVE WS-EMPLOYEE-LAST-NAME TO YTD-EMPLOYEE-LAST-NAME.
+036100     MOVE PC-SALARY-GROSS       TO YTD-GROSS.
+036200     MOVE PC-INSS-DEDUCTION     TO YTD-INSS.
+036300     MOVE PC-IRRF-DEDUCTION     TO YTD-IRRF.
+036400     WRITE YTD-RECORD.
+036500
+036600     2650-EXIT.
+036700         EXIT.
+036800
+036900*--------------------------------------------------------------*
+037000*  2660-ACCUMULATE-YTD                                          *
+037100*--------------------------------------------------------------*
+037200     2660-ACCUMULATE-YTD.
+037300
+037400     IF YTD-YEAR NOT = WS-CURRENT-YEAR
+037500         MOVE WS-CURRENT-YEAR   TO YTD-YEAR
+037600         MOVE PC-SALARY-GROSS   TO YTD-GROSS
+037700         MOVE PC-INSS-DEDUCTION TO YTD-INSS
+037800         MOVE PC-IRRF-DEDUCTION TO YTD-IRRF
+037900     ELSE
+038000         ADD PC-SALARY-GROSS    TO YTD-GROSS
+038100         ADD PC-INSS-DEDUCTION  TO YTD-INSS
+038200         ADD PC-IRRF-DEDUCTION  TO YTD-IRRF
+038300     END-IF.
+038400     MOVE WS-EMPLOYEE-NAME      TO YTD-EMPLOYEE-NAME.
+038500     MOVE WS-EMPLOYEE-LAST-NAME TO YTD-EMPLOYEE-LAST-NAME.
+038600     REWRITE YTD-RECORD.
+038700
+038800     2660-EXIT.
+038900         EXIT.
+039000
+039100*--------------------------------------------------------------*
+039200*  2700-PRINT-FGTS-LINE                                        *
+039300*  WRITES ONE EMPLOYEE'S FGTS DEPOSIT TO THE MONTHLY GUIA       *
+039400*  REPORT AND ADDS IT TO THE RUN TOTAL.  OPENS FGTS-FILE AND    *
+039500*  PRINTS THE HEADER ON THE FIRST CALL OF THE RUN.  OPEN EXTEND *
+039600*  (NOT OUTPUT) SO A RESTART APPENDS TO THE PRIOR, ABENDED      *
+039700*  RUN'S GUIA INSTEAD OF TRUNCATING IT.                        *
+039800*--------------------------------------------------------------*
+039900     2700-PRINT-FGTS-LINE.
+040000
+040100     IF NOT FGTS-FILE-IS-OPEN
+040200         OPEN EXTEND FGTS-FILE
+040300         SET FGTS-FILE-IS-OPEN TO TRUE
+040400         MOVE WS-FGTS-HEADER-LINE-1 TO FGTS-LINE
+040500         WRITE FGTS-LINE
+040600         MOVE WS-CURRENT-MONTH TO FGH-PERIOD-MONTH
+040700         MOVE WS-CURRENT-YEAR  TO FGH-PERIOD-YEAR
+040800         MOVE WS-FGTS-HEADER-LINE-2 TO FGTS-LINE
+040900         WRITE FGTS-LINE
+041000         MOVE SPACES TO FGTS-LINE
+041100         WRITE FGTS-LINE
+041200     END-IF.
+041300
+041400     MOVE WS-EMPLOYEE-NAME      TO FGD-NAME.
+041500     MOVE WS-EMPLOYEE-LAST-NAME TO FGD-LAST-NAME.
+041600     MOVE PC-FGTS-DEPOSIT       TO FGD-FGTS-DEPOSIT.
+041700     MOVE WS-FGTS-DETAIL-LINE TO FGTS-LINE.
+041800     WRITE FGTS-LINE.
+041900
+042000     ADD PC-FGTS-DEPOSIT TO WS-FGTS-TOTAL-DEPOSIT.
+042100
+042200     2700-EXIT.
+042300         EXIT.
+042400
+042500*--------------------------------------------------------------*
+042600*  2800-WRITE-CHECKPOINT                                       *
+042700*  RECORDS THE LAST PRONTUARIO WHOSE PAY FINISHED CALCULATING   *
+042800*  SO A RESTART CAN SKIP EVERYTHING UP TO AND INCLUDING IT.     *
+042900*--------------------------------------------------------------*
+043000     2800-WRITE-CHECKPOINT.
+043100
+043200     MOVE "C" TO CHKPT-KEY.
+043300     MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT.
+043400     REWRITE CHECKPOINT-RECORD.
+043500
+043600     2800-EXIT.
+043700         EXIT.
+043800
+043900*--------------------------------------------------------------*
+044000*  9000-TERMINATE                                              *
+044100*--------------------------------------------------------------*
+044200     9000-TERMINATE.
+044300
+044400     CLOSE EMPLOYEE-FILE.
+044500     CLOSE EMPLOYEE-MASTER.
+044600     CLOSE YTD-MASTER.
+044700     IF EXCEPTION-FILE-IS-OPEN
+044800         CLOSE EXCEPTION-FILE
+044900     END-IF.
+045000     IF FGTS-FILE-IS-OPEN
+045100         MOVE WS-FGTS-TOTAL-DEPOSIT TO FGT-TOTAL-DEPOSIT
+045200         MOVE WS-FGTS-TOTAL-LINE TO FGTS-LINE
+045300         WRITE FGTS-LINE
+045400         CLOSE FGTS-FILE
+045500     END-IF.
+045600     MOVE "C" TO CHKPT-KEY.
+045700     MOVE ZEROS TO CHKPT-RECORD-COUNT.
+045800     REWRITE CHECKPOINT-RECORD.
+045900     CLOSE CHECKPOINT-FILE.
+046000     SET PS-CLOSE-FILE TO TRUE.
+046100     CALL "PRTSLIP" USING PRTSLIP-AREA.
+046200     DISPLAY "Funcionarios processados: " WS-EMPLOYEES-PROCESSED.
+046300     DISPLAY "Lancamentos rejeitados: " WS-EXCEPTIONS-LOGGED.
+046400
+046500     9000-EXIT.
+046600         EXIT.
