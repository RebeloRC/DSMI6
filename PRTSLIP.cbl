@@ -0,0 +1,215 @@
+000100*--------------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. PRTSLIP.
+000400 AUTHOR. RODRIGO REBELO DA COSTA.
+000500 INSTALLATION. HOME.
+000600 DATE-WRITTEN. 09/08/2026.
+000700 DATE-COMPILED. 09/08/2026.
+000800 SECURITY. CALCULANDO IRRF.
+000900*--------------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                        *
+001100*  09/08/2026  RRC  NEW PROGRAM.  PRINTS A HOLERITE FOR ONE    *
+001200*                   EMPLOYEE TO PAYSLIP-FILE INSTEAD OF        *
+001300*                   DISPLAYING THE RESULT TO THE TERMINAL.     *
+001400*                   SHARED BY THE INTERACTIVE AND BATCH        *
+001500*                   PROGRAMS SO BOTH PRODUCE THE SAME LAYOUT.  *
+001600*  09/08/2026  RRC  HOLERITE NOW ALSO SHOWS THE FGTS DEPOSIT   *
+001700*                   FOR THE MONTH (INFORMATIVE ONLY - IT IS    *
+001800*                   NOT DEDUCTED FROM THE EMPLOYEE'S NET PAY). *
+001900*--------------------------------------------------------------*
+002000
+002100 ENVIRONMENT DIVISION.
+002200     CONFIGURATION SECTION.
+002300     SOURCE-COMPUTER. NOTE.
+002400     OBJECT-COMPUTER. NOTE.
+002500     SPECIAL-NAMES.
+002600      DECIMAL-POINT IS COMMA.
+002700
+002800     INPUT-OUTPUT SECTION.
+002900     FILE-CONTROL.
+003000         SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIP-FILE"
+003100             ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300*--------------------------------------------------------------*
+003400
+003500 DATA DIVISION.
+003600     FILE SECTION.
+003700 FD  PAYSLIP-FILE
+003800     RECORD CONTAINS 80 CHARACTERS.
+003900     COPY PAYLINE.
+004000
+004100     WORKING-STORAGE SECTION.
+004200
+004300 01  WS-SWITCHES.
+004400     05  WS-FILE-OPEN-SWITCH      PIC X(01)     VALUE "N".
+004500         88  PAYSLIP-FILE-IS-OPEN               VALUE "Y".
+004600
+004700 01  WS-SYSTEM-DATE.
+004800     05  WS-SYSTEM-YEAR           PIC 9(4).
+004900     05  WS-SYSTEM-MONTH          PIC 9(2).
+005000     05  WS-SYSTEM-DAY            PIC 9(2).
+005100
+005200 01  WS-PRINT-LINE                PIC X(80).
+005300
+005400 01  WS-HEADER-LINE-1.
+005500     05  FILLER                   PIC X(40)
+005600         VALUE "EMPRESA EXEMPLO LTDA".
+005700     05  FILLER                   PIC X(20) VALUE "HOLERITE".
+005800     05  FILLER                   PIC X(20) VALUE SPACES.
+005900
+006000 01  WS-HEADER-LINE-2.
+006100     05  FILLER                   PIC X(22)
+006200         VALUE "Periodo de referencia:".
+006300     05  HDR-PERIOD-MONTH         PIC 99.
+006400     05  FILLER                   PIC X(01) VALUE "/".
+006500     05  HDR-PERIOD-YEAR          PIC 9999.
+006600     05  FILLER                   PIC X(51) VALUE SPACES.
+006700
+006800 01  WS-DETAIL-LINE-1.
+006900     05  FILLER                   PIC X(13) VALUE "Funcionario: ".
+007000     05  DTL-NAME                 PIC X(20).
+007100     05  FILLER                   PIC X(01) VALUE SPACE.
+007200     05  DTL-LAST-NAME            PIC X(20).
+007300     05  FILLER                   PIC X(13) VALUE "  Prontuario:".
+007400     05  DTL-EMPLOYEE-ID          PIC ZZZZ9.
+007500     05  FILLER                   PIC X(08) VALUE SPACES.
+007600
+007700 01  WS-DETAIL-LINE-2.
+007800     05  FILLER                   PIC X(30)
+007900         VALUE "Salario Bruto...............".
+008000     05  DTL-GROSS                PIC ZZZ.ZZ9,99.
+008100     05  FILLER                   PIC X(40) VALUE SPACES.
+008200
+008300 01  WS-DETAIL-LINE-3.
+008400     05  FILLER                   PIC X(30)
+008500         VALUE "(-) INSS....................".
+008600     05  DTL-INSS                 PIC ZZZ.ZZ9,99.
+008700     05  FILLER                   PIC X(40) VALUE SPACES.
+008800
+008900 01  WS-DETAIL-LINE-4.
+009000     05  FILLER                   PIC X(30)
+009100         VALUE "(-) IRRF....................".
+009200     05  DTL-IRRF                 PIC ZZZ.ZZ9,99.
+009300     05  FILLER                   PIC X(40) VALUE SPACES.
+009400
+009500 01  WS-DETAIL-LINE-5.
+009600     05  FILLER                   PIC X(30)
+009700         VALUE "(=) Salario Liquido.........".
+009800     05  DTL-NET                  PIC ZZZ.ZZ9,99.
+009900     05  FILLER                   PIC X(40) VALUE SPACES.
+010000
+010100 01  WS-DETAIL-LINE-6.
+010200     05  FILLER                   PIC X(30)
+010300         VALUE "FGTS do mes (informativo)...".
+010400     05  DTL-FGTS                 PIC ZZZ.ZZ9,99.
+010500     05  FILLER                   PIC X(40) VALUE SPACES.
+010600
+010700 01  WS-SIGNATURE-LINE.
+010800     05  FILLER                   PIC X(40)
+010900         VALUE "____________________________________".
+011000     05  FILLER                   PIC X(40) VALUE SPACES.
+011100
+011200 01  WS-SIGNATURE-CAPTION.
+011300     05  FILLER                   PIC X(40)
+011400         VALUE "Assinatura do funcionario".
+011500     05  FILLER                   PIC X(40) VALUE SPACES.
+011600
+011700     LINKAGE SECTION.
+011800     COPY PSLIPPRM.
+011900
+012000 PROCEDURE DIVISION USING PRTSLIP-AREA.
+012100     0000-MAINLINE.
+012200
+012300     EVALUATE TRUE
+012400         WHEN PS-PRINT-SLIP
+012500             PERFORM 1000-PRINT-PAYSLIP THRU 1000-EXIT
+012600         WHEN PS-CLOSE-FILE
+012700             PERFORM 9000-CLOSE-PAYSLIP THRU 9000-EXIT
+012800     END-EVALUATE.
+012900
+013000     GOBACK.
+013100
+013200*--------------------------------------------------------------*
+013300*  1000-PRINT-PAYSLIP                                          *
+013400*  FORMATS AND WRITES ONE EMPLOYEE'S HOLERITE.  OPENS          *
+013500*  PAYSLIP-FILE ON THE FIRST CALL OF THE RUN.  OPEN EXTEND     *
+013600*  (NOT OUTPUT) SO A BATCH RESTART APPENDS TO THE PRIOR,       *
+013700*  ABENDED RUN'S HOLERITES INSTEAD OF TRUNCATING THEM.         *
+013800*--------------------------------------------------------------*
+013900     1000-PRINT-PAYSLIP.
+014000
+014100         IF NOT PAYSLIP-FILE-IS-OPEN
+014200             OPEN EXTEND PAYSLIP-FILE
+014300             SET PAYSLIP-FILE-IS-OPEN TO TRUE
+014400         END-IF.
+014500
+014600         ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+014700
+014800         MOVE WS-HEADER-LINE-1 TO PAYSLIP-LINE.
+014900         WRITE PAYSLIP-LINE.
+015000
+015100         MOVE WS-SYSTEM-MONTH TO HDR-PERIOD-MONTH.
+015200         MOVE WS-SYSTEM-YEAR  TO HDR-PERIOD-YEAR.
+015300         MOVE WS-HEADER-LINE-2 TO PAYSLIP-LINE.
+015400         WRITE PAYSLIP-LINE.
+015500
+015600         MOVE SPACES TO PAYSLIP-LINE.
+015700         WRITE PAYSLIP-LINE.
+015800
+015900         MOVE PS-EMPLOYEE-NAME      TO DTL-NAME.
+016000         MOVE PS-EMPLOYEE-LAST-NAME TO DTL-LAST-NAME.
+016100         MOVE PS-EMPLOYEE-ID        TO DTL-EMPLOYEE-ID.
+016200         MOVE WS-DETAIL-LINE-1 TO PAYSLIP-LINE.
+016300         WRITE PAYSLIP-LINE.
+016400
+016500         MOVE SPACES TO PAYSLIP-LINE.
+016600         WRITE PAYSLIP-LINE.
+016700
+016800         MOVE PS-SALARY-GROSS TO DTL-GROSS.
+016900         MOVE WS-DETAIL-LINE-2 TO PAYSLIP-LINE.
+017000         WRITE PAYSLIP-LINE.
+017100
+017200         MOVE PS-INSS-DEDUCTION TO DTL-INSS.
+017300         MOVE WS-DETAIL-LINE-3 TO PAYSLIP-LINE.
+017400         WRITE PAYSLIP-LINE.
+017500
+017600         MOVE PS-IRRF-DEDUCTION TO DTL-IRRF.
+017700         MOVE WS-DETAIL-LINE-4 TO PAYSLIP-LINE.
+017800         WRITE PAYSLIP-LINE.
+017900
+018000         MOVE PS-SALARY-NET TO DTL-NET.
+018100         MOVE WS-DETAIL-LINE-5 TO PAYSLIP-LINE.
+018200         WRITE PAYSLIP-LINE.
+018300
+018400         MOVE PS-FGTS-DEPOSIT TO DTL-FGTS.
+018500         MOVE WS-DETAIL-LINE-6 TO PAYSLIP-LINE.
+018600         WRITE PAYSLIP-LINE.
+018700
+018800         MOVE SPACES TO PAYSLIP-LINE.
+018900         WRITE PAYSLIP-LINE.
+019000         WRITE PAYSLIP-LINE.
+019100
+019200         MOVE WS-SIGNATURE-LINE TO PAYSLIP-LINE.
+019300         WRITE PAYSLIP-LINE.
+019400
+019500         MOVE WS-SIGNATURE-CAPTION TO PAYSLIP-LINE.
+019600         WRITE PAYSLIP-LINE.
+019700
+019800         MOVE SPACES TO PAYSLIP-LINE.
+019900         WRITE PAYSLIP-LINE.
+020000
+020100     1000-EXIT.
+020200         EXIT.
+020300
+020400*--------------------------------------------------------------*
+020500*  9000-CLOSE-PAYSLIP                                          *
+020600*--------------------------------------------------------------*
+020700     9000-CLOSE-PAYSLIP.
+020800
+020900         IF PAYSLIP-FILE-IS-OPEN
+021000             CLOSE PAYSLIP-FILE
+021100             MOVE "N" TO WS-FILE-OPEN-SWITCH
+021200         END-IF.
+021300
+021400     9000-EXIT.
+021500         EXIT.
